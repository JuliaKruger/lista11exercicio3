@@ -0,0 +1,26 @@
+      *>----------------------------------------------------------------
+      *> Copybook CADASTRO.CPY
+      *> Layout do registro de cadastro de alunos (arqAlunos.txt),
+      *> compartilhado entre o programa principal e os programas
+      *> auxiliares (relatórios, exportação, etc) que leem esse arquivo.
+      *>----------------------------------------------------------------
+       01 fd-cadastro.
+           05 fd-cod                               pic 9(03).
+           05 fd-nome                              pic x(40) value zero.
+           05 fd-endereco                          pic x(40).
+           05 fd-nome_mae                          pic x(40).
+           05 fd-nome_pai                          pic x(40).
+           05 fd-telefone                          pic x(13).
+      *> quantidade de disciplinas realmente cursadas por esse aluno
+      *> (de 1 a 6); fd-notas só tem esse tanto de ocorrências válidas
+           05 fd-qtd-notas                         pic 9(01).
+           05 fd-notas occurs 1 to 6 times
+               depending on fd-qtd-notas
+               indexed by fd-idx-nota.
+               10 fd-disciplina                    pic x(10).
+               10 fd-nota                          pic 9(02)v99.
+           05 fd-media                             pic 9(02)v99.
+           05 fd-situacao                          pic x(09).
+           05 fd-status                            pic x(07).
+               88 fd-status-ativo                       value "ATIVO".
+               88 fd-status-inativo                     value "INATIVO".
