@@ -20,8 +20,24 @@
            access mode is dynamic
            lock mode is automatic
            record key is fd-cod
+           alternate record key is fd-nome with duplicates
            file status is ws-fs-arqAlunos.
 
+           select arqAuditoria assign to "arqAuditoria.txt"
+           organization is line sequential
+           file status is ws-fs-arqAuditoria.
+
+      *> backup diário de arqAlunos, feito antes da primeira alteração
+      *> ou exclusão do dia (nome do arquivo tem a data do backup)
+           select arqBackup assign to ws-nome-backup
+           organization is line sequential
+           file status is ws-fs-arqBackup.
+
+      *> controle de qual foi a data do último backup diário já feito
+           select arqControleBackup assign to "arqBackupControle.txt"
+           organization is line sequential
+           file status is ws-fs-arqControleBackup.
+
        I-O-Control.
 
 
@@ -31,24 +47,54 @@
       *>----Variáveis de arquivos
        File Section.
        fd arqAlunos.
-       01 fd-cadastro.
-           05 fd-cod                               pic 9(03).
-           05 fd-nome                              pic x(40) value zero.
-           05 fd-endereco                          pic x(40).
-           05 fd-nome_mae                          pic x(40).
-           05 fd-nome_pai                          pic x(40).
-           05 fd-telefone                          pic x(13).
-           05 fd-notas.
-               10 fd-nota_1                        pic 9(02)v99.
-               10 fd-nota_2                        pic 9(02)v99.
-               10 fd-nota_3                        pic 9(02)v99.
-               10 fd-nota_4                        pic 9(02)v99.
+           copy CADASTRO.
+
+      *> arquivo de trilha de auditoria (cadastro/alteração/exclusão)
+       fd arqAuditoria.
+       01 rl-auditoria                             pic x(73).
+
+      *> arquivo de backup diário de arqAlunos (cópia crua dos registros)
+       fd arqBackup.
+       01 rl-backup                                pic x(281).
+
+      *> arquivo de controle com a data do último backup diário
+       fd arqControleBackup.
+       01 rl-controle-backup                       pic 9(08).
 
       *>----Variáveis de trabalho
        Working-storage Section.
 
       *> variável de file status
        77 ws-fs-arqAlunos                          pic 9(02).
+       77 ws-fs-arqAuditoria                       pic 9(02).
+       77 ws-fs-arqBackup                          pic 9(02).
+       77 ws-fs-arqControleBackup                  pic 9(02).
+
+      *> variáveis do backup diário de arqAlunos
+       77 ws-nome-backup                           pic x(30).
+       77 ws-data-backup                           pic 9(08).
+       01 ws-ultimo-backup.
+           05 ws-data-ultimo-backup                pic 9(08) value zero.
+
+      *> variáveis da trilha de auditoria
+       77 ws-data-sistema                          pic 9(08).
+       77 ws-hora-sistema                          pic 9(08).
+       77 ws-aud-operacao                          pic x(10).
+       77 ws-aud-campos                            pic x(40).
+      *> variáveis auxiliares para montar ws-aud-campos dinamicamente,
+      *> de acordo com os campos que realmente mudaram (usado em alterar)
+       77 ws-aud-item                              pic x(10).
+       77 ws-ptr-aud-campos                        pic 9(02).
+       01 ws-linha-auditoria.
+           05 wa-data                              pic 9(08).
+           05 filler                               pic x(01) value space.
+           05 wa-hora                              pic 9(08).
+           05 filler                               pic x(01) value space.
+           05 wa-operacao                          pic x(10).
+           05 filler                               pic x(01) value space.
+           05 wa-cod                               pic 9(03).
+           05 filler                               pic x(01) value space.
+           05 wa-campos                            pic x(40).
 
       *> variáveis de cadastro e notas
        01 ws-cadastro.
@@ -58,18 +104,38 @@
            05 ws-nome_mae                          pic x(40).
            05 ws-nome_pai                          pic x(40).
            05 ws-telefone                          pic x(13).
-           05 ws-notas.
-               10 ws-nota_1                        pic 9(02)v99.
-               10 ws-nota_2                        pic 9(02)v99.
-               10 ws-nota_3                        pic 9(02)v99.
-               10 ws-nota_4                        pic 9(02)v99.
+           05 ws-qtd-notas                         pic 9(01).
+           05 ws-notas occurs 1 to 6 times
+               depending on ws-qtd-notas
+               indexed by ws-idx-nota.
+               10 ws-disciplina                    pic x(10).
+               10 ws-nota                           pic 9(02)v99.
+           05 ws-media                             pic 9(02)v99.
+           05 ws-situacao                          pic x(09).
+           05 ws-status                            pic x(07).
 
       *> notas auxiliares para poder testar antes de jogar nas notas
+      *> (tela de digitação sempre mostra as 6 disciplinas possíveis;
+      *> disciplina em branco = disciplina não cursada por esse aluno)
        01 ws-notas-aux.
-           05 ws-nota_1_aux                        pic 9(02)v99.
-           05 ws-nota_2_aux                        pic 9(02)v99.
-           05 ws-nota_3_aux                        pic 9(02)v99.
-           05 ws-nota_4_aux                        pic 9(02)v99.
+           05 ws-disciplina-aux  occurs 6 times    pic x(10).
+           05 ws-nota-aux        occurs 6 times    pic 9(02)v99.
+
+      *> variáveis auxiliares para calcular média com qtd. variável de notas
+       77 ws-soma-notas                            pic 9(04)v99.
+
+      *> valores "antes" do cadastro, capturados no início da alteração,
+      *> usados na tela de confirmação e para descobrir na trilha de
+      *> auditoria quais campos realmente mudaram
+       01 ws-cadastro-antigo.
+           05 ws-nome-antigo                       pic x(40).
+           05 ws-endereco-antigo                   pic x(40).
+           05 ws-nome_mae-antigo                   pic x(40).
+           05 ws-nome_pai-antigo                   pic x(40).
+           05 ws-telefone-antigo                   pic x(13).
+       01 ws-notas-antigas.
+           05 ws-disciplina-antiga  occurs 6 times pic x(10).
+           05 ws-nota-antiga        occurs 6 times pic 9(02)v99.
 
       *> variáveis do menu
        77 ws-cadastro-aluno                        pic x(01).
@@ -78,6 +144,7 @@
        77 ws-consulta-sequencial                   pic x(01).
        77 ws-alterar                               pic x(01).
        77 ws-deletar                               pic x(01).
+       77 ws-consulta-inativos                     pic x(01).
 
       *> variáveis para sair das telas
        77 ws-sair-menu                             pic x(01).
@@ -87,8 +154,11 @@
        77 ws-sair-consulta-sequencial              pic x(01).
        77 ws-sair-alterar                          pic x(01).
        77 ws-sair-deletar                          pic x(01).
+       77 ws-sair-consulta-inativos                pic x(01).
+       77 ws-reativar-aluno                        pic x(01).
        77 ws-sequencial-proximo                    pic x(01).
        77 ws-sair-consulta-cod                     pic x(01).
+       77 ws-confirmar-alteracao                   pic x(01).
 
       *> variáveis de erro de file status
        01 ws-msn-erro.
@@ -102,6 +172,19 @@
        77 ws-msn                                   pic x(30).
        77 ws-aux                                   pic x(01).
 
+      *> variáveis de validação do telefone informado no cadastro
+       77 ws-pos-telefone                          pic 9(02).
+       77 ws-qtd-digitos-telefone                  pic 9(02).
+
+      *> variáveis de busca por nome (alternate key fd-nome)
+       77 ws-tipo-busca                            pic x(01).
+       77 ws-nome-busca                            pic x(40).
+       77 ws-tam-nome-busca                        pic 9(02).
+       77 ws-nome-encontrado                       pic x(01).
+      *> guarda a escolha do usuário ao navegar pelos alunos encontrados
+      *> por nome em "alterar", sem mexer em ws-sair-consulta-indexada
+       77 ws-selecionar-aluno                      pic x(01).
+
       *>----Variáveis para comunicação entre programas
        Linkage Section.
 
@@ -123,7 +206,8 @@
            05 line 07 col 01 value "      [ ]Consulta Sequencial                                                   ".
            05 line 08 col 01 value "      [ ]Alterar Cadastro                                                      ".
            05 line 09 col 01 value "      [ ]Deletar Cadastro                                                      ".
-           05 line 10 col 01 value "                                                                        [ ]Sair".
+           05 line 10 col 01 value "      [ ]Consulta Alunos Inativos                                              ".
+           05 line 11 col 01 value "                                                                        [ ]Sair".
 
       *> variáveis da tela principal/menu
            05 sc-cadastro-aluno            line 04 col 08 pic x(01)
@@ -138,7 +222,9 @@
            using ws-alterar foreground-color 12.
            05 sc-deletar                   line 09 col 08 pic x(01)
            using ws-deletar foreground-color 12.
-           05 sc-sair                      line 10 col 74 pic x(01)
+           05 sc-consulta-inativos         line 10 col 08 pic x(01)
+           using ws-consulta-inativos foreground-color 12.
+           05 sc-sair                      line 11 col 74 pic x(01)
            using ws-sair-menu foreground-color 12.
 
       *> tela de cadastro de alunos
@@ -152,6 +238,7 @@
            05 line 06 col 01 value "      Nome da mae do aluno:                                                    ".
            05 line 07 col 01 value "      Nome do pai do aluno:                                                    ".
            05 line 08 col 01 value "      Telefone dos pais:                                                       ".
+           05 line 09 col 01 value "                                                                                ".
            05 line 10 col 01 value "                                                                        [ ]Sair".
 
       *> variáveis da tela de cadastro de alunos
@@ -167,6 +254,8 @@
            using ws-nome_pai foreground-color 14.
            05 sc-telefone-pais             line 08 col 26 pic x(13)
            using ws-telefone foreground-color 14.
+           05 sc-msn-cad-aluno             line 09  col 08 pic x(50)
+           from ws-msn foreground-color 15.
            05 sc-sair-cad-aluno            line 10 col 74 pic x(01)
            using ws-sair-cad-alunos foreground-color 12.
 
@@ -174,32 +263,57 @@
       *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
       *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
       *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-      *> tela de cadastro de notas de alunos
+      *> tela de cadastro de notas de alunos (até 6 disciplinas; deixar
+      *> a disciplina em branco significa que o aluno não cursa ela)
        01  tela-cadastro-notas.
            05 blank screen.
            05 line 01 col 01 value "                                Cadastro de Notas                               "
            foreground-color 11.
            05 line 03 col 01 value "       Numero de cadastro do aluno:                                             ".
-           05 line 04 col 01 value "       Nota 1:                                                                  ".
-           05 line 05 col 01 value "       Nota 2:                                                                  ".
-           05 line 06 col 01 value "       Nota 3:                                                                  ".
-           05 line 07 col 01 value "       Nota 4:                                                                  ".
-           05 line 10 col 01 value "                                                                         [ ]Sair".
+           05 line 04 col 01 value "       Disciplina 1:                        Nota 1:                            ".
+           05 line 05 col 01 value "       Disciplina 2:                        Nota 2:                            ".
+           05 line 06 col 01 value "       Disciplina 3:                        Nota 3:                            ".
+           05 line 07 col 01 value "       Disciplina 4:                        Nota 4:                            ".
+           05 line 08 col 01 value "       Disciplina 5:                        Nota 5:                            ".
+           05 line 09 col 01 value "       Disciplina 6:                        Nota 6:                            ".
+           05 line 10 col 01 value "       Media:                                                                   ".
+           05 line 11 col 01 value "       Situacao:                                                               ".
+           05 line 13 col 01 value "                                                                         [ ]Sair".
 
       *> variáveis da tela de cadastro de notas de alunos
            05 sc-cod-aluno                   line 03  col 37 pic 9(03)
            using ws-cod foreground-color 14.
-           05 sc-nota-1                      line 04  col 16 pic 9(02)v99
-           using ws-nota_1_aux foreground-color 14.
-           05 sc-nota-2                      line 05  col 16 pic 9(02)v99
-           using ws-nota_2_aux foreground-color 14.
-           05 sc-nota-3                      line 06  col 16 pic 9(02)v99
-           using ws-nota_3_aux foreground-color 14.
-           05 sc-nota-4                      line 07  col 16 pic 9(02)v99
-           using ws-nota_4_aux foreground-color 14.
-           05 sc-msn-cad-not                 line 09  col 08 pic x(50)
+           05 sc-disciplina-1                line 04  col 21 pic x(10)
+           using ws-disciplina-aux (1) foreground-color 14.
+           05 sc-nota-1                      line 04  col 53 pic 9(02)v99
+           using ws-nota-aux (1) foreground-color 14.
+           05 sc-disciplina-2                line 05  col 21 pic x(10)
+           using ws-disciplina-aux (2) foreground-color 14.
+           05 sc-nota-2                      line 05  col 53 pic 9(02)v99
+           using ws-nota-aux (2) foreground-color 14.
+           05 sc-disciplina-3                line 06  col 21 pic x(10)
+           using ws-disciplina-aux (3) foreground-color 14.
+           05 sc-nota-3                      line 06  col 53 pic 9(02)v99
+           using ws-nota-aux (3) foreground-color 14.
+           05 sc-disciplina-4                line 07  col 21 pic x(10)
+           using ws-disciplina-aux (4) foreground-color 14.
+           05 sc-nota-4                      line 07  col 53 pic 9(02)v99
+           using ws-nota-aux (4) foreground-color 14.
+           05 sc-disciplina-5                line 08  col 21 pic x(10)
+           using ws-disciplina-aux (5) foreground-color 14.
+           05 sc-nota-5                      line 08  col 53 pic 9(02)v99
+           using ws-nota-aux (5) foreground-color 14.
+           05 sc-disciplina-6                line 09  col 21 pic x(10)
+           using ws-disciplina-aux (6) foreground-color 14.
+           05 sc-nota-6                      line 09  col 53 pic 9(02)v99
+           using ws-nota-aux (6) foreground-color 14.
+           05 sc-mostrar-media               line 10  col 16 pic 9(02)v99
+           from ws-media foreground-color 14.
+           05 sc-mostrar-situacao            line 11  col 19 pic x(09)
+           from ws-situacao foreground-color 14.
+           05 sc-msn-cad-not                 line 12  col 08 pic x(50)
            from ws-msn foreground-color 15.
-           05 sc-sair-cad-notas              line 10  col 75 pic x(01)
+           05 sc-sair-cad-notas              line 13  col 75 pic x(01)
            using ws-sair-cad-notas foreground-color 12.
 
       *> tela para consultar o código do aluno para as consultas de cadastros
@@ -214,6 +328,30 @@
            05 sc-cod-aluno-consulta       line 03  col 36 pic 9(03)
            using ws-cod foreground-color 14.
 
+      *> tela para escolher se a busca será por código ou por nome
+       01 tela-consulta-tipo-busca.
+           05 blank screen.
+           05 line 01 col 05 value "                     ---- Consulta de Cadastro ----                            "
+           foreground-color 11.
+           05 line 03 col 01 value "      Buscar por  [ ]Codigo   [ ]Nome                                          ".
+
+      *> variáveis da tela de escolha do tipo de busca
+           05 sc-busca-cod                line 03  col 22 pic x(01)
+           using ws-tipo-busca foreground-color 12.
+           05 sc-busca-nome               line 03  col 33 pic x(01)
+           using ws-tipo-busca foreground-color 12.
+
+      *> tela para consultar o nome (ou parte do nome) do aluno
+       01 tela-consulta-cadastro-nome.
+           05 blank screen.
+           05 line 01 col 05 value "                     ---- Consulta de Cadastro ----                            "
+           foreground-color 11.
+           05 line 03 col 01 value "      Nome (ou parte do nome) do aluno:                                        ".
+
+      *> variável da tela de consulta de nome
+           05 sc-nome-aluno-busca         line 03  col 41 pic x(40)
+           using ws-nome-busca foreground-color 14.
+
       *> tela para consulta de forma indexada
        01 tela-consulta-indexada.
            05 blank screen.
@@ -226,11 +364,15 @@
            05 line 07 col 01 value "      Nome do pai do aluno:                                                    ".
            05 line 08 col 01 value "      Telefone dos pais:                                                       ".
            05 line 10 col 01 value "      Notas do aluno:                                                          ".
-           05 line 11 col 01 value "       Nota 1:                                                                 ".
-           05 line 12 col 01 value "       Nota 2:                                                                 ".
-           05 line 13 col 01 value "       Nota 3:                                                                 ".
-           05 line 14 col 01 value "       Nota 4:                                                                 ".
-           05 line 15 col 01 value "                                                                        [ ]Sair".
+           05 line 11 col 01 value "       Disciplina 1:                        Nota 1:                           ".
+           05 line 12 col 01 value "       Disciplina 2:                        Nota 2:                           ".
+           05 line 13 col 01 value "       Disciplina 3:                        Nota 3:                           ".
+           05 line 14 col 01 value "       Disciplina 4:                        Nota 4:                           ".
+           05 line 15 col 01 value "       Disciplina 5:                        Nota 5:                           ".
+           05 line 16 col 01 value "       Disciplina 6:                        Nota 6:                           ".
+           05 line 17 col 01 value "       Media:                                                                  ".
+           05 line 18 col 01 value "       Situacao:                                                              ".
+           05 line 19 col 01 value "                                                                        [ ]Sair".
 
       *> variáveis da tela de consulta indexada
            05 sc-cod-aluno-consulta       line 03  col 36 pic 9(03)
@@ -245,15 +387,35 @@
            from ws-nome_pai foreground-color 14.
            05 sc-mostrar-telefone         line 08  col 26 pic x(13)
            from ws-telefone foreground-color 14.
-           05 sc-mostrar-nota-1           line 11  col 16 pic 9(02)v99
-           from ws-nota_1 foreground-color 14.
-           05 sc-mostrar-nota-2           line 12  col 16 pic 9(02)v99
-           from ws-nota_2 foreground-color 14.
-           05 sc-mostrar-nota-3           line 13  col 16 pic 9(02)v99
-           from ws-nota_3 foreground-color 14.
-           05 sc-mostrar-nota-4           line 14  col 16 pic 9(02)v99
-           from ws-nota_4 foreground-color 14.
-           05 sc-sair-indexada            line 15  col 74 pic x(01)
+           05 sc-mostrar-disciplina-1     line 11  col 21 pic x(10)
+           from ws-disciplina (1) foreground-color 14.
+           05 sc-mostrar-nota-1           line 11  col 53 pic 9(02)v99
+           from ws-nota (1) foreground-color 14.
+           05 sc-mostrar-disciplina-2     line 12  col 21 pic x(10)
+           from ws-disciplina (2) foreground-color 14.
+           05 sc-mostrar-nota-2           line 12  col 53 pic 9(02)v99
+           from ws-nota (2) foreground-color 14.
+           05 sc-mostrar-disciplina-3     line 13  col 21 pic x(10)
+           from ws-disciplina (3) foreground-color 14.
+           05 sc-mostrar-nota-3           line 13  col 53 pic 9(02)v99
+           from ws-nota (3) foreground-color 14.
+           05 sc-mostrar-disciplina-4     line 14  col 21 pic x(10)
+           from ws-disciplina (4) foreground-color 14.
+           05 sc-mostrar-nota-4           line 14  col 53 pic 9(02)v99
+           from ws-nota (4) foreground-color 14.
+           05 sc-mostrar-disciplina-5     line 15  col 21 pic x(10)
+           from ws-disciplina (5) foreground-color 14.
+           05 sc-mostrar-nota-5           line 15  col 53 pic 9(02)v99
+           from ws-nota (5) foreground-color 14.
+           05 sc-mostrar-disciplina-6     line 16  col 21 pic x(10)
+           from ws-disciplina (6) foreground-color 14.
+           05 sc-mostrar-nota-6           line 16  col 53 pic 9(02)v99
+           from ws-nota (6) foreground-color 14.
+           05 sc-mostrar-media            line 17  col 16 pic 9(02)v99
+           from ws-media foreground-color 14.
+           05 sc-mostrar-situacao         line 18  col 19 pic x(09)
+           from ws-situacao foreground-color 14.
+           05 sc-sair-indexada            line 19  col 74 pic x(01)
            using ws-sair-consulta-indexada foreground-color 12.
 
       *> tela para consulta de forma sequencial
@@ -268,12 +430,14 @@
            05 line 07 col 01 value "      Nome do pai do aluno:                                                    ".
            05 line 08 col 01 value "      Telefone dos pais:                                                       ".
            05 line 10 col 01 value "      Notas do aluno:                                                          ".
-           05 line 11 col 01 value "       Nota 1:                                                                 ".
-           05 line 12 col 01 value "       Nota 2:                                                                 ".
-           05 line 13 col 01 value "       Nota 3:                                                                 ".
-           05 line 14 col 01 value "       Nota 4:                                                                 ".
-           05 line 15 col 01 value "                                                                     Proximo[ ]".
-           05 line 16 col 01 value "                                                                        Sair[ ]".
+           05 line 11 col 01 value "       Disciplina 1:                        Nota 1:                           ".
+           05 line 12 col 01 value "       Disciplina 2:                        Nota 2:                           ".
+           05 line 13 col 01 value "       Disciplina 3:                        Nota 3:                           ".
+           05 line 14 col 01 value "       Disciplina 4:                        Nota 4:                           ".
+           05 line 15 col 01 value "       Disciplina 5:                        Nota 5:                           ".
+           05 line 16 col 01 value "       Disciplina 6:                        Nota 6:                           ".
+           05 line 17 col 01 value "                                                                     Proximo[ ]".
+           05 line 18 col 01 value "                                                                        Sair[ ]".
 
       *> variáveis da tela de consulta sequencial
            05 sc-cod-aluno-consulta       line 03  col 36 pic 9(03)
@@ -288,17 +452,33 @@
            from ws-nome_pai foreground-color 14.
            05 sc-mostrar-telefone         line 08  col 26 pic x(13)
            from ws-telefone foreground-color 14.
-           05 sc-mostrar-nota-1           line 11  col 16 pic 9(02)v99
-           from ws-nota_1 foreground-color 14.
-           05 sc-mostrar-nota-2           line 12  col 16 pic 9(02)v99
-           from ws-nota_2 foreground-color 14.
-           05 sc-mostrar-nota-3           line 13  col 16 pic 9(02)v99
-           from ws-nota_3 foreground-color 14.
-           05 sc-mostrar-nota-4           line 14  col 16 pic 9(02)v99
-           from ws-nota_4 foreground-color 14.
-           05 sc-proximo                  line 15  col 78 pic x(01)
+           05 sc-mostrar-disciplina-1     line 11  col 21 pic x(10)
+           from ws-disciplina (1) foreground-color 14.
+           05 sc-mostrar-nota-1           line 11  col 53 pic 9(02)v99
+           from ws-nota (1) foreground-color 14.
+           05 sc-mostrar-disciplina-2     line 12  col 21 pic x(10)
+           from ws-disciplina (2) foreground-color 14.
+           05 sc-mostrar-nota-2           line 12  col 53 pic 9(02)v99
+           from ws-nota (2) foreground-color 14.
+           05 sc-mostrar-disciplina-3     line 13  col 21 pic x(10)
+           from ws-disciplina (3) foreground-color 14.
+           05 sc-mostrar-nota-3           line 13  col 53 pic 9(02)v99
+           from ws-nota (3) foreground-color 14.
+           05 sc-mostrar-disciplina-4     line 14  col 21 pic x(10)
+           from ws-disciplina (4) foreground-color 14.
+           05 sc-mostrar-nota-4           line 14  col 53 pic 9(02)v99
+           from ws-nota (4) foreground-color 14.
+           05 sc-mostrar-disciplina-5     line 15  col 21 pic x(10)
+           from ws-disciplina (5) foreground-color 14.
+           05 sc-mostrar-nota-5           line 15  col 53 pic 9(02)v99
+           from ws-nota (5) foreground-color 14.
+           05 sc-mostrar-disciplina-6     line 16  col 21 pic x(10)
+           from ws-disciplina (6) foreground-color 14.
+           05 sc-mostrar-nota-6           line 16  col 53 pic 9(02)v99
+           from ws-nota (6) foreground-color 14.
+           05 sc-proximo                  line 17  col 78 pic x(01)
            using ws-sequencial-proximo foreground-color 12.
-           05 sc-sair-sequencial             line 16  col 78 pic x(01)
+           05 sc-sair-sequencial             line 18  col 78 pic x(01)
            using ws-sair-consulta-sequencial foreground-color 12.
 
       *> tela para alterar cadastros
@@ -313,11 +493,13 @@
            05 line 07 col 01 value "      Nome do pai do aluno:                                                    ".
            05 line 08 col 01 value "      Telefone dos pais:                                                       ".
            05 line 10 col 01 value "      Notas do aluno:                                                          ".
-           05 line 11 col 01 value "       Nota 1:                                                                 ".
-           05 line 12 col 01 value "       Nota 2:                                                                 ".
-           05 line 13 col 01 value "       Nota 3:                                                                 ".
-           05 line 14 col 01 value "       Nota 4:                                                                 ".
-           05 line 16 col 01 value "                                                                        [ ]Sair".
+           05 line 11 col 01 value "       Disciplina 1:                        Nota 1:                           ".
+           05 line 12 col 01 value "       Disciplina 2:                        Nota 2:                           ".
+           05 line 13 col 01 value "       Disciplina 3:                        Nota 3:                           ".
+           05 line 14 col 01 value "       Disciplina 4:                        Nota 4:                           ".
+           05 line 15 col 01 value "       Disciplina 5:                        Nota 5:                           ".
+           05 line 16 col 01 value "       Disciplina 6:                        Nota 6:                           ".
+           05 line 18 col 01 value "                                                                        [ ]Sair".
 
       *> variáveis da tela de alteração de cadastros
            05 sc-cod-aluno-consulta       line 03  col 36 pic 9(03)
@@ -332,27 +514,132 @@
            using ws-nome_pai foreground-color 14.
            05 sc-mostrar-telefone         line 08  col 26 pic x(13)
            using ws-telefone foreground-color 14.
-           05 sc-mostrar-nota-1           line 11  col 16 pic 9(02)v99
-           using ws-nota_1 foreground-color 14.
-           05 sc-mostrar-nota-2           line 12  col 16 pic 9(02)v99
-           using ws-nota_2 foreground-color 14.
-           05 sc-mostrar-nota-3           line 13  col 16 pic 9(02)v99
-           using ws-nota_3 foreground-color 14.
-           05 sc-mostrar-nota-4           line 14  col 16 pic 9(02)v99
-           using ws-nota_4 foreground-color 14.
-           05 sc-msn-alterar              line 15  col 05 pic x(30)
+           05 sc-alterar-disciplina-1     line 11  col 21 pic x(10)
+           using ws-disciplina-aux (1) foreground-color 14.
+           05 sc-alterar-nota-1           line 11  col 53 pic 9(02)v99
+           using ws-nota-aux (1) foreground-color 14.
+           05 sc-alterar-disciplina-2     line 12  col 21 pic x(10)
+           using ws-disciplina-aux (2) foreground-color 14.
+           05 sc-alterar-nota-2           line 12  col 53 pic 9(02)v99
+           using ws-nota-aux (2) foreground-color 14.
+           05 sc-alterar-disciplina-3     line 13  col 21 pic x(10)
+           using ws-disciplina-aux (3) foreground-color 14.
+           05 sc-alterar-nota-3           line 13  col 53 pic 9(02)v99
+           using ws-nota-aux (3) foreground-color 14.
+           05 sc-alterar-disciplina-4     line 14  col 21 pic x(10)
+           using ws-disciplina-aux (4) foreground-color 14.
+           05 sc-alterar-nota-4           line 14  col 53 pic 9(02)v99
+           using ws-nota-aux (4) foreground-color 14.
+           05 sc-alterar-disciplina-5     line 15  col 21 pic x(10)
+           using ws-disciplina-aux (5) foreground-color 14.
+           05 sc-alterar-nota-5           line 15  col 53 pic 9(02)v99
+           using ws-nota-aux (5) foreground-color 14.
+           05 sc-alterar-disciplina-6     line 16  col 21 pic x(10)
+           using ws-disciplina-aux (6) foreground-color 14.
+           05 sc-alterar-nota-6           line 16  col 53 pic 9(02)v99
+           using ws-nota-aux (6) foreground-color 14.
+           05 sc-msn-alterar              line 17  col 05 pic x(30)
            from ws-msn foreground-color 11.
-           05 sc-sair-alterar             line 16  col 74 pic x(01)
+           05 sc-sair-alterar             line 18  col 74 pic x(01)
            using ws-sair-alterar foreground-color 12.
 
       *> tela para alterar cadastros
        01 tela-alterar-sair.
-           05 line 16 col 01 value "                                                                        [ ]Sair".
+           05 line 18 col 01 value "                                                                        [ ]Sair".
 
       *> variáveis da tela de alteração de cadastros
-           05 sc-sair-alterar             line 16  col 74 pic x(01)
+           05 sc-sair-alterar             line 18  col 74 pic x(01)
            using ws-sair-alterar foreground-color 12.
 
+      *> tela de confirmação antes de gravar a alteração: mostra os
+      *> valores antigos (De) ao lado dos novos (Para) para nome,
+      *> endereco, telefone e notas, e só grava se o usuário confirmar
+       01 tela-alterar-confirmar.
+           05 blank screen.
+           05 line 01 col 01 value "                    ---- Confirmar Alteracao ----                              "
+           foreground-color 11.
+           05 line 03 col 01 value "                            De:                        Para:                  ".
+           05 line 04 col 01 value "      Nome:                                                                    ".
+           05 line 05 col 01 value "      Endereco:                                                                ".
+           05 line 06 col 01 value "      Telefone:                                                                ".
+           05 line 08 col 01 value "      Notas (De -> Para):                                                      ".
+           05 line 09 col 01 value "       1:                                                                      ".
+           05 line 10 col 01 value "       2:                                                                      ".
+           05 line 11 col 01 value "       3:                                                                      ".
+           05 line 12 col 01 value "       4:                                                                      ".
+           05 line 13 col 01 value "       5:                                                                      ".
+           05 line 14 col 01 value "       6:                                                                      ".
+           05 line 16 col 01 value "      Confirmar alteracao?  [ ]                                                ".
+
+      *> valores antigos (De)
+           05 sc-conf-nome-de         line 04  col 15 pic x(26)
+           from ws-nome-antigo foreground-color 14.
+           05 sc-conf-endereco-de     line 05  col 15 pic x(26)
+           from ws-endereco-antigo foreground-color 14.
+           05 sc-conf-telefone-de     line 06  col 15 pic x(13)
+           from ws-telefone-antigo foreground-color 14.
+
+      *> valores novos (Para), já digitados pelo usuário na tela anterior
+           05 sc-conf-nome-para       line 04  col 53 pic x(26)
+           from ws-nome foreground-color 14.
+           05 sc-conf-endereco-para   line 05  col 53 pic x(26)
+           from ws-endereco foreground-color 14.
+           05 sc-conf-telefone-para   line 06  col 53 pic x(13)
+           from ws-telefone foreground-color 14.
+
+      *> notas (disciplina/nota) antigas x novas, uma linha por disciplina
+           05 sc-conf-disc-1-de       line 09  col 10 pic x(10)
+           from ws-disciplina-antiga (1) foreground-color 14.
+           05 sc-conf-nota-1-de       line 09  col 21 pic 9(02)v99
+           from ws-nota-antiga (1) foreground-color 14.
+           05 sc-conf-disc-1-para     line 09  col 53 pic x(10)
+           from ws-disciplina (1) foreground-color 14.
+           05 sc-conf-nota-1-para     line 09  col 64 pic 9(02)v99
+           from ws-nota (1) foreground-color 14.
+           05 sc-conf-disc-2-de       line 10  col 10 pic x(10)
+           from ws-disciplina-antiga (2) foreground-color 14.
+           05 sc-conf-nota-2-de       line 10  col 21 pic 9(02)v99
+           from ws-nota-antiga (2) foreground-color 14.
+           05 sc-conf-disc-2-para     line 10  col 53 pic x(10)
+           from ws-disciplina (2) foreground-color 14.
+           05 sc-conf-nota-2-para     line 10  col 64 pic 9(02)v99
+           from ws-nota (2) foreground-color 14.
+           05 sc-conf-disc-3-de       line 11  col 10 pic x(10)
+           from ws-disciplina-antiga (3) foreground-color 14.
+           05 sc-conf-nota-3-de       line 11  col 21 pic 9(02)v99
+           from ws-nota-antiga (3) foreground-color 14.
+           05 sc-conf-disc-3-para     line 11  col 53 pic x(10)
+           from ws-disciplina (3) foreground-color 14.
+           05 sc-conf-nota-3-para     line 11  col 64 pic 9(02)v99
+           from ws-nota (3) foreground-color 14.
+           05 sc-conf-disc-4-de       line 12  col 10 pic x(10)
+           from ws-disciplina-antiga (4) foreground-color 14.
+           05 sc-conf-nota-4-de       line 12  col 21 pic 9(02)v99
+           from ws-nota-antiga (4) foreground-color 14.
+           05 sc-conf-disc-4-para     line 12  col 53 pic x(10)
+           from ws-disciplina (4) foreground-color 14.
+           05 sc-conf-nota-4-para     line 12  col 64 pic 9(02)v99
+           from ws-nota (4) foreground-color 14.
+           05 sc-conf-disc-5-de       line 13  col 10 pic x(10)
+           from ws-disciplina-antiga (5) foreground-color 14.
+           05 sc-conf-nota-5-de       line 13  col 21 pic 9(02)v99
+           from ws-nota-antiga (5) foreground-color 14.
+           05 sc-conf-disc-5-para     line 13  col 53 pic x(10)
+           from ws-disciplina (5) foreground-color 14.
+           05 sc-conf-nota-5-para     line 13  col 64 pic 9(02)v99
+           from ws-nota (5) foreground-color 14.
+           05 sc-conf-disc-6-de       line 14  col 10 pic x(10)
+           from ws-disciplina-antiga (6) foreground-color 14.
+           05 sc-conf-nota-6-de       line 14  col 21 pic 9(02)v99
+           from ws-nota-antiga (6) foreground-color 14.
+           05 sc-conf-disc-6-para     line 14  col 53 pic x(10)
+           from ws-disciplina (6) foreground-color 14.
+           05 sc-conf-nota-6-para     line 14  col 64 pic 9(02)v99
+           from ws-nota (6) foreground-color 14.
+
+           05 sc-confirmar            line 16  col 34 pic x(01)
+           using ws-confirmar-alteracao foreground-color 12.
+
       *> tela para deletar cadastros
        01 tela-deletar.
            05 blank screen.
@@ -371,6 +658,32 @@
            05 sc-sair-deletar             line 06 col 74 pic x(01)
            using ws-sair-deletar foreground-color 12.
 
+      *> tela para consultar e reativar alunos inativos
+       01 tela-consulta-inativos.
+           05 blank screen.
+           05 line 01 col 01 value "                 ---- Consulta de Alunos Inativos ----                        "
+           foreground-color 11.
+           05 line 03 col 01 value "      Numero de cadastro do aluno:                                             ".
+           05 line 04 col 01 value "      Nome do aluno:                                                           ".
+           05 line 05 col 01 value "      Telefone dos pais:                                                       ".
+           05 line 08 col 01 value "                                                                    Reativar[ ]".
+           05 line 09 col 01 value "                                                                     Proximo[ ]".
+           05 line 10 col 01 value "                                                                        Sair[ ]".
+
+      *> variáveis da tela de consulta de alunos inativos
+           05 sc-cod-inativo               line 03  col 36 pic 9(03)
+           from ws-cod foreground-color 14.
+           05 sc-nome-inativo              line 04  col 22 pic x(40)
+           from ws-nome foreground-color 14.
+           05 sc-telefone-inativo          line 05  col 26 pic x(13)
+           from ws-telefone foreground-color 14.
+           05 sc-reativar-aluno            line 08  col 78 pic x(01)
+           using ws-reativar-aluno foreground-color 12.
+           05 sc-proximo-inativo           line 09  col 78 pic x(01)
+           using ws-sequencial-proximo foreground-color 12.
+           05 sc-sair-inativos             line 10  col 74 pic x(01)
+           using ws-sair-consulta-inativos foreground-color 12.
+
 
       *>Declaração do corpo do programa
        Procedure Division.
@@ -392,6 +705,15 @@
                move "Erro ao abrir arq. arqAlunos "  to ws-msn-erro-text
                perform finaliza-anormal
            end-if
+
+      *> abrindo a trilha de auditoria (extend acrescenta no fim do arquivo)
+           open extend arqAuditoria
+           if ws-fs-arqAuditoria <> 00 then
+               move 11                                    to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAuditoria"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
            .
        inicializa-exit.
            exit.
@@ -409,6 +731,7 @@
                move space to ws-consulta-sequencial
                move space to ws-alterar
                move space to ws-deletar
+               move space to ws-consulta-inativos
                move space to ws-sair-menu
                display tela
                accept tela
@@ -443,6 +766,11 @@
                    perform deletar
                end-if
 
+               if ws-consulta-inativos = "X"
+               or ws-consulta-inativos = "x" then
+                   perform consulta-inativos
+               end-if
+
            end-perform
            .
        processamento-exit.
@@ -452,96 +780,216 @@
       *> Cadastrar alunos
       *>------------------------------------------------------------------------
       *> está sem perform para sair do cadastro de alunos logo quando o usuário aperta enter (uma forma de fazer)
+      *> está com perform para poder pedir os dados de novo quando alguma
+      *> coisa informada não passar na validação (mesma ideia do cadastro
+      *> de notas)
        cadastro-alunos section.
-      *> zerando as variáveis
-               move spaces to ws-nome
-               move spaces to ws-endereco
-               move spaces to ws-nome_mae
-               move spaces to ws-nome_pai
-               move spaces to ws-telefone
-               move zeros to ws-cod
-               move space to ws-sair-cad-alunos
+           move space to ws-sair-cad-alunos
+      *> zerando as variáveis (só uma vez; numa tentativa que falhar na
+      *> validação, o que o usuário já digitou continua na tela para
+      *> ele só corrigir o campo errado em vez de digitar tudo de novo)
+           move spaces to ws-nome
+           move spaces to ws-endereco
+           move spaces to ws-nome_mae
+           move spaces to ws-nome_pai
+           move spaces to ws-telefone
+           move zeros  to ws-cod
+           move zeros  to ws-media
+           move spaces to ws-situacao
+           move "ATIVO" to ws-status
+           move zero   to ws-qtd-notas
+           move zeros  to ws-notas
+           move spaces to ws-msn
       *> saber qual é o próximo código que pode ser utilizado
-               perform buscar-prox-cod
+           perform buscar-prox-cod
+
+           perform until ws-sair-cad-alunos = "x"
+           or ws-sair-cad-alunos = "X"
       *> aceitar os dados do aluno
                display tela-cadastro-aluno
                accept tela-cadastro-aluno
 
+               if ws-sair-cad-alunos = spaces then
+      *> validando os dados obrigatórios antes de gravar
+                   perform validar-cadastro-aluno
+                   if ws-msn <> spaces then
+                       display ws-msn at line 09 col 08
+                       accept ws-aux
+                       move spaces to ws-msn
+                   else
       *> salvar dados no arquivo
+                       perform preparar-fd-cadastro-para-gravar
+                       write fd-cadastro
+
+                       if ws-fs-arqAlunos <> 0 then
+                           move 2                                     to ws-msn-erro-ofsset
+                           move ws-fs-arqAlunos                       to ws-msn-erro-cod
+                           move "Erro ao escrever arq. arqAlunos"     to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
 
-               write fd-cadastro       from ws-cadastro
+      *> registrando na trilha de auditoria
+                       move "CADASTRO"                    to ws-aud-operacao
+                       move "novo cadastro de aluno"       to ws-aud-campos
+                       perform registrar-auditoria
 
-               if ws-fs-arqAlunos <> 0 then
-                   move 2                                     to ws-msn-erro-ofsset
-                   move ws-fs-arqAlunos                       to ws-msn-erro-cod
-                   move "Erro ao escrever arq. arqAlunos"     to ws-msn-erro-text
-                   perform finaliza-anormal
+                       move "x" to ws-sair-cad-alunos
+                   end-if
                end-if
+           end-perform
            .
        cadastro-alunos-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *> Validar os campos obrigatórios e o formato do telefone informados
+      *> no cadastro de alunos
+      *>------------------------------------------------------------------------
+       validar-cadastro-aluno section.
+           move spaces to ws-msn
+           if ws-nome = spaces then
+               move "Nome e obrigatorio!" to ws-msn
+           end-if
+           if ws-msn = spaces
+           and ws-endereco = spaces then
+               move "Endereco e obrigatorio!" to ws-msn
+           end-if
+           if ws-msn = spaces then
+               perform validar-telefone
+           end-if
+           .
+       validar-cadastro-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Validar se o telefone informado tem, no mínimo, 8 dígitos
+      *> numéricos (o resto da máscara pode ser espaço, parênteses ou "-")
+      *>------------------------------------------------------------------------
+       validar-telefone section.
+           move zero to ws-qtd-digitos-telefone
+           move 1 to ws-pos-telefone
+           if ws-telefone = spaces then
+               move "Telefone e obrigatorio!" to ws-msn
+           else
+               perform until ws-pos-telefone > 13
+                   if ws-telefone (ws-pos-telefone:1) is numeric then
+                       add 1 to ws-qtd-digitos-telefone
+                   else
+                       if ws-telefone (ws-pos-telefone:1) <> space
+                       and ws-telefone (ws-pos-telefone:1) <> "("
+                       and ws-telefone (ws-pos-telefone:1) <> ")"
+                       and ws-telefone (ws-pos-telefone:1) <> "-"
+                       then
+                           move "Telefone invalido!" to ws-msn
+                       end-if
+                   end-if
+                   add 1 to ws-pos-telefone
+               end-perform
+               if ws-msn = spaces
+               and ws-qtd-digitos-telefone < 8 then
+                   move "Telefone invalido!" to ws-msn
+               end-if
+           end-if
+           .
+       validar-telefone-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *> Cadastrar notas
       *>------------------------------------------------------------------------
       *> está com perform para ficar no cadastro de notas até o usuário apertar sair (outra forma de fazer)
        cadastro-notas section.
            move spaces to ws-sair-cad-notas
+      *> zerando as variáveis (só uma vez; numa tentativa que falhar na
+      *> validação, o que o usuário já digitou continua na tela para
+      *> ele só corrigir a nota errada em vez de digitar tudo de novo)
+           move spaces to ws-notas-aux
+           move zeros to ws-nota-aux (1)
+           move zeros to ws-nota-aux (2)
+           move zeros to ws-nota-aux (3)
+           move zeros to ws-nota-aux (4)
+           move zeros to ws-nota-aux (5)
+           move zeros to ws-nota-aux (6)
+           move zeros to ws-cod
+           move zeros to ws-media
+           move spaces to ws-situacao
+           move spaces to ws-msn
+
            perform until ws-sair-cad-notas = "x"
            or ws-sair-cad-notas = "X"
-      *> zerando as variáveis
-               move zeros to ws-notas-aux
-               move space to ws-sair-cad-notas
-               move zeros to ws-cod
-               move space to ws-msn
       *> aceitar as notas
                display tela-cadastro-notas
                accept tela-cadastro-notas
       *> conferindo se o usuário quis sair do programa ou não
                if ws-sair-cad-notas = spaces then
-      *> testando o código e as notas
+      *> testando o código informado
                    if ws-cod <> zero then
                        move ws-cod to fd-cod
                        read arqAlunos
+                       if ws-fs-arqAlunos <> 0 then
+                           move "Aluno nao cadastrado!" to ws-msn
+                       else
+                           if fd-status-inativo then
+                               move "Aluno inativo, nao e possivel lancar notas!"
+                                   to ws-msn
+                           else
       *> movendo os dados do código que já existem no arquivo
-                       move fd-cadastro to ws-cadastro
+                               perform carregar-cadastro-do-arquivo
+      *> passando as disciplinas/notas já cadastradas para a tela de edição
+                               perform desmontar-notas-para-tela
 
-                       if  ws-nota_1_aux >= 0 and ws-nota_1_aux <= 10 then
-                           move ws-nota_1_aux  to ws-nota_1
-                       else
-                           move  "Nota Invalida!"     to ws-msn
-                       end-if
-                       if  ws-nota_2_aux >= 0
-                       and ws-nota_2_aux <= 10 then
-                           move ws-nota_2_aux  to ws-nota_2
-                       else
-                           move  "Nota Invalida!"     to ws-msn
-                       end-if
-                       if  ws-nota_3_aux >= 0
-                       and ws-nota_3_aux <= 10 then
-                           move ws-nota_3_aux  to ws-nota_3
-                       else
-                           move  "Nota Invalida!"     to ws-msn
-                       end-if
-                       if  ws-nota_4_aux >= 0
-                       and ws-nota_4_aux <= 10 then
-                           move ws-nota_4_aux  to ws-nota_4
-                       else
-                           move  "Nota Invalida!"     to ws-msn
+      *> validando e passando as notas digitadas para a tabela definitiva
+                               perform validar-e-montar-notas
+                           end-if
                        end-if
                    else
                        move  "Aluno nao cadastrado!"  to ws-msn
                    end-if
 
+                   if ws-msn <> spaces then
+                       display ws-msn at line 12 col 08
+                       accept ws-aux
+                       move spaces to ws-msn
+                   else
+      *> calculando a média e a situação do aluno
+                       perform calcular-media-situacao
+
       *> salvar dados no arquivo
-                   move ws-notas to fd-notas
-                   rewrite fd-cadastro from ws-cadastro
+                       perform preparar-fd-cadastro-para-gravar
+                       rewrite fd-cadastro
+
+                       if ws-fs-arqAlunos <> 0 then
+                           move 3                                     to ws-msn-erro-ofsset
+                           move ws-fs-arqAlunos                       to ws-msn-erro-cod
+                           move "Erro ao reescrever arq. arqAlunos"   to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
 
-                   if ws-fs-arqAlunos <> 0 then
-                       move 3                                     to ws-msn-erro-ofsset
-                       move ws-fs-arqAlunos                       to ws-msn-erro-cod
-                       move "Erro ao reescrever arq. arqAlunos"   to ws-msn-erro-text
-                       perform finaliza-anormal
+      *> registrando na trilha de auditoria
+                       move "NOTAS"                                    to ws-aud-operacao
+                       move "notas, media e situacao"                  to ws-aud-campos
+                       perform registrar-auditoria
+
+      *> mostrando a média/situação já calculadas antes de liberar a tela
+      *> para o próximo aluno, para o usuário não perder esse resultado
+                       display tela-cadastro-notas
+                       move "Notas gravadas com sucesso!" to ws-msn
+                       display ws-msn at line 12 col 08
+                       accept ws-aux
+
+      *> preparando a tela em branco para o cadastro de notas do próximo
+      *> aluno, já que este cadastro terminou com sucesso
+                       move spaces to ws-notas-aux
+                       move zeros to ws-nota-aux (1)
+                       move zeros to ws-nota-aux (2)
+                       move zeros to ws-nota-aux (3)
+                       move zeros to ws-nota-aux (4)
+                       move zeros to ws-nota-aux (5)
+                       move zeros to ws-nota-aux (6)
+                       move zeros to ws-cod
+                       move zeros to ws-media
+                       move spaces to ws-situacao
+                       move spaces to ws-msn
                    end-if
                end-if
            end-perform
@@ -549,6 +997,142 @@
        cadastro-notas-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *> Validar as notas digitadas (0 a 10) e montar a tabela ws-notas
+      *> só com as disciplinas realmente preenchidas (disciplina em
+      *> branco é ignorada, ela não conta na quantidade de disciplinas)
+      *>------------------------------------------------------------------------
+       validar-e-montar-notas section.
+           move zero to ws-qtd-notas
+           move 1 to ws-idx-nota
+           perform until ws-idx-nota > 6
+               if ws-disciplina-aux (ws-idx-nota) <> spaces then
+                   if ws-nota-aux (ws-idx-nota) >= 0
+                   and ws-nota-aux (ws-idx-nota) <= 10 then
+                       add 1 to ws-qtd-notas
+                       move ws-disciplina-aux (ws-idx-nota)
+                           to ws-disciplina (ws-qtd-notas)
+                       move ws-nota-aux (ws-idx-nota)
+                           to ws-nota (ws-qtd-notas)
+                   else
+                       move "Nota Invalida!" to ws-msn
+                   end-if
+               end-if
+               add 1 to ws-idx-nota
+           end-perform
+
+           if ws-msn = spaces
+           and ws-qtd-notas = zero then
+               move "Informe ao menos 1 disciplina!" to ws-msn
+           end-if
+           .
+       validar-e-montar-notas-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Passar as disciplinas/notas já cadastradas de ws-notas para a
+      *> tabela auxiliar da tela, para o usuário poder alterá-las
+      *>------------------------------------------------------------------------
+       desmontar-notas-para-tela section.
+           move spaces to ws-notas-aux
+           move zeros to ws-nota-aux (1)
+           move zeros to ws-nota-aux (2)
+           move zeros to ws-nota-aux (3)
+           move zeros to ws-nota-aux (4)
+           move zeros to ws-nota-aux (5)
+           move zeros to ws-nota-aux (6)
+
+           move 1 to ws-idx-nota
+           perform until ws-idx-nota > ws-qtd-notas
+               move ws-disciplina (ws-idx-nota)
+                   to ws-disciplina-aux (ws-idx-nota)
+               move ws-nota (ws-idx-nota)
+                   to ws-nota-aux (ws-idx-nota)
+               add 1 to ws-idx-nota
+           end-perform
+           .
+       desmontar-notas-para-tela-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Calcular a média das notas e a situação do aluno (aprovado/reprovado)
+      *>------------------------------------------------------------------------
+       calcular-media-situacao section.
+           move zero to ws-soma-notas
+           move 1 to ws-idx-nota
+           perform until ws-idx-nota > ws-qtd-notas
+               add ws-nota (ws-idx-nota) to ws-soma-notas
+               add 1 to ws-idx-nota
+           end-perform
+
+           if ws-qtd-notas > zero then
+               compute ws-media rounded = ws-soma-notas / ws-qtd-notas
+           else
+               move zero to ws-media
+           end-if
+
+           if ws-media >= 6 then
+               move "APROVADO"  to ws-situacao
+           else
+               move "REPROVADO" to ws-situacao
+           end-if
+           .
+       calcular-media-situacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Passar o registro lido de fd-cadastro para ws-cadastro. fd-notas
+      *> e ws-notas têm cada um sua própria ocorrência (occurs depending
+      *> on) governada por um contador independente; um "move fd-cadastro
+      *> to ws-cadastro" direto só copia certo se ws-qtd-notas já estiver
+      *> igual ou maior que fd-qtd-notas antes do move, senão a cópia do
+      *> grupo trunca silenciosamente a tabela e os campos que vêm depois
+      *> dela (media/situacao/status). Por isso o contador é sincronizado
+      *> primeiro, sempre, antes do move do grupo todo.
+      *>------------------------------------------------------------------------
+       carregar-cadastro-do-arquivo section.
+           move fd-qtd-notas to ws-qtd-notas
+           move fd-cadastro  to ws-cadastro
+           .
+       carregar-cadastro-do-arquivo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Passar ws-cadastro para fd-cadastro antes de gravar (write ou
+      *> rewrite), sincronizando primeiro o contador de disciplinas pelo
+      *> mesmo motivo de carregar-cadastro-do-arquivo, na direção inversa.
+      *>------------------------------------------------------------------------
+       preparar-fd-cadastro-para-gravar section.
+           move ws-qtd-notas to fd-qtd-notas
+           move ws-cadastro  to fd-cadastro
+           .
+       preparar-fd-cadastro-para-gravar-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Registrar uma linha na trilha de auditoria (data, hora, operação,
+      *> código do aluno e quais campos foram alterados)
+      *>------------------------------------------------------------------------
+       registrar-auditoria section.
+           accept ws-data-sistema from date yyyymmdd
+           accept ws-hora-sistema from time
+           move ws-data-sistema  to wa-data
+           move ws-hora-sistema  to wa-hora
+           move ws-aud-operacao  to wa-operacao
+           move fd-cod           to wa-cod
+           move ws-aud-campos    to wa-campos
+           move ws-linha-auditoria to rl-auditoria
+           write rl-auditoria
+           if ws-fs-arqAuditoria <> 0 then
+               move 12                                     to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                     to ws-msn-erro-cod
+               move "Erro ao escrever arq. arqAuditoria"   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       registrar-auditoria-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *> Fazer consulta de forma indexada
       *>------------------------------------------------------------------------
@@ -556,34 +1140,46 @@
            move spaces to ws-sair-consulta-indexada
            perform until ws-sair-consulta-indexada = "x"
            or ws-sair-consulta-indexada = "X"
-               move spaces to ws-cadastro
-               move zeros to ws-notas
+               move spaces to ws-tipo-busca
 
-      *> ler dados do arquivo
+      *> perguntando se a busca vai ser por código ou por nome
                display erase
-               move zero to ws-cod
-      *> aceitando o código que será consultado
-               display tela-consulta-cadastro-cod
-               accept tela-consulta-cadastro-cod
-               move ws-cod to fd-cod
+               display tela-consulta-tipo-busca
+               accept tela-consulta-tipo-busca
 
-               read arqAlunos
-               if  ws-fs-arqAlunos <> 0
-               and ws-fs-arqAlunos <> 10 then
-                   if ws-fs-arqAlunos = 23 then
-                       display "Numero de cadastro informado invalido!"
-                   else
-                       move 4                                   to ws-msn-erro-ofsset
-                       move ws-fs-arqAlunos                     to ws-msn-erro-cod
-                       move "Erro ao ler arq. arqAlunos"        to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
+               if ws-tipo-busca = "N" or ws-tipo-busca = "n" then
+                   perform consulta-indexada-por-nome
                else
+                   move zero to ws-cod
+      *> aceitando o código que será consultado
+                   display tela-consulta-cadastro-cod
+                   accept tela-consulta-cadastro-cod
+                   move ws-cod to fd-cod
+
+                   read arqAlunos
+                   if  ws-fs-arqAlunos <> 0
+                   and ws-fs-arqAlunos <> 10 then
+                       if ws-fs-arqAlunos = 23 then
+                           display "Numero de cadastro informado invalido!"
+                       else
+                           move 4                                   to ws-msn-erro-ofsset
+                           move ws-fs-arqAlunos                     to ws-msn-erro-cod
+                           move "Erro ao ler arq. arqAlunos"        to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   else
+                       if fd-status-inativo then
+      *> aluno inativo (exclusão lógica): não aparece na consulta normal,
+      *> só na "Consulta Alunos Inativos"
+                           display "Numero de cadastro informado invalido!"
+                       else
       *> movendo os dados do arquivo para as variáveis que serão mostradas na tela
-                   move  fd-cadastro       to  ws-cadastro
+                           perform carregar-cadastro-do-arquivo
       *> mostrando na tela os dados da consulta
-                   display tela-consulta-indexada
-                   accept tela-consulta-indexada
+                           display tela-consulta-indexada
+                           accept tela-consulta-indexada
+                       end-if
+                   end-if
                end-if
       *> -------------
            end-perform
@@ -591,6 +1187,52 @@
        consulta-indexada-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *> Consultar de forma indexada por nome (ou parte do nome), mostrando
+      *> um a um todos os alunos cujo nome bate com o que foi informado
+      *>------------------------------------------------------------------------
+       consulta-indexada-por-nome section.
+           move spaces to ws-nome-busca
+           display tela-consulta-cadastro-nome
+           accept tela-consulta-cadastro-nome
+           perform calcular-tamanho-busca
+           move "N" to ws-nome-encontrado
+
+           if ws-tam-nome-busca > 0 then
+               move ws-nome-busca to fd-nome
+               start arqAlunos key is not less than fd-nome
+               if ws-fs-arqAlunos = 0 then
+                   perform until ws-fs-arqAlunos <> 0
+                   or ws-sair-consulta-indexada = "x"
+                   or ws-sair-consulta-indexada = "X"
+                       read arqAlunos next
+                       if ws-fs-arqAlunos = 0 then
+                           if fd-nome (1:ws-tam-nome-busca)
+                              = ws-nome-busca (1:ws-tam-nome-busca) then
+      *> aluno inativo (exclusão lógica) é pulado, sem interromper a
+      *> navegação pelos demais alunos que batem com o nome buscado
+                               if fd-status-ativo then
+                                   move "S" to ws-nome-encontrado
+                                   perform carregar-cadastro-do-arquivo
+                                   display tela-consulta-indexada
+                                   accept tela-consulta-indexada
+                               end-if
+                           else
+                               move 10 to ws-fs-arqAlunos
+                           end-if
+                       end-if
+                   end-perform
+               end-if
+           end-if
+
+           if ws-nome-encontrado <> "S" then
+               display "Nenhum aluno encontrado com esse nome!" at line 05 col 07
+               accept ws-aux
+           end-if
+           .
+       consulta-indexada-por-nome-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *> Consulta de forma sequencial/do começo ao fim
       *>------------------------------------------------------------------------
@@ -606,7 +1248,13 @@
                move spaces to ws-sair-consulta-sequencial
                move ws-cod to fd-cod
                read arqAlunos
-               move  fd-cadastro       to  ws-cadastro
+      *> pulando os alunos inativos (exclusão lógica), que não entram
+      *> na consulta sequencial normal
+               perform until ws-fs-arqAlunos <> 0
+               or fd-status-ativo
+                   read arqAlunos next
+               end-perform
+               perform carregar-cadastro-do-arquivo
                display tela-consulta-sequencial
                accept tela-consulta-sequencial
            end-if
@@ -617,6 +1265,11 @@
                move spaces to ws-sequencial-proximo
       *> lendo o arquivo de forma sequencial/do começo ao fim
                read arqAlunos next
+      *> pulando os alunos inativos (exclusão lógica)
+               perform until ws-fs-arqAlunos <> 0
+               or fd-status-ativo
+                   read arqAlunos next
+               end-perform
                if  ws-fs-arqAlunos <> 0  then
                   if ws-fs-arqAlunos = 10 then
       *> fazendo o arquivo ler de trás para frente
@@ -629,7 +1282,7 @@
                   end-if
                end-if
       *> movendo os dados do arquivo para as variáveis da working-storage
-               move  fd-cadastro       to  ws-cadastro
+               perform carregar-cadastro-do-arquivo
 
       *> se o usuário não quis sair do programa, ele mostra o último cadastro de novo, para o usuário "clicar" em sair
                if ws-sair-consulta-sequencial = spaces then
@@ -654,6 +1307,11 @@
                move spaces to ws-sequencial-proximo
       *> lendo de trá para frente
                read arqAlunos previous
+      *> pulando os alunos inativos (exclusão lógica)
+               perform until ws-fs-arqAlunos <> 0
+               or fd-status-ativo
+                   read arqAlunos previous
+               end-perform
                if  ws-fs-arqAlunos <> 0  then
                   if ws-fs-arqAlunos = 10 then
                       perform consulta-sequencial-next
@@ -665,7 +1323,7 @@
                   end-if
                end-if
       *> movendo os dados do arquivo para as variáveis da working-storage
-               move  fd-cadastro       to  ws-cadastro
+               perform carregar-cadastro-do-arquivo
 
       *> mostrando na tela
                display tela-consulta-sequencial
@@ -680,21 +1338,33 @@
       *> Alterar dados de um cadastro
       *>------------------------------------------------------------------------
        alterar section.
+           perform verificar-backup-diario
            move spaces to ws-cadastro
+           move zero to ws-qtd-notas
            move zeros to ws-notas
            perform until ws-sair-alterar = "x"
            or ws-sair-alterar = "X"
                move space to ws-sair-alterar
                move zeros to ws-cod
+               move spaces to ws-tipo-busca
+      *> aceitar se a busca será por código ou por nome
+               display tela-consulta-tipo-busca
+               accept tela-consulta-tipo-busca
+
+               if ws-tipo-busca = "N" or ws-tipo-busca = "n" then
+                   perform buscar-aluno-por-nome
+               else
       *> aceitar o código no qual serão alterados os dados
-               display tela-consulta-cadastro-cod
-               accept tela-consulta-cadastro-cod
-               if ws-cod = 0 then
-                   move "x" to ws-sair-consulta-sequencial
-               end-if
-               move ws-cod to fd-cod
+                   display tela-consulta-cadastro-cod
+                   accept tela-consulta-cadastro-cod
+                   if ws-cod = 0 then
+                       move "x" to ws-sair-consulta-sequencial
+                   end-if
+                   move ws-cod to fd-cod
       *> ler o arquivo para caso o código que o usuário informou não esteja cadastrado
-               read arqAlunos
+                   read arqAlunos
+               end-if
+
                if ws-fs-arqAlunos <> 0 then
                    if ws-fs-arqAlunos = 23 then
                        display "Aluno nao registrado!" at line 05 col 07
@@ -706,33 +1376,72 @@
                        perform finaliza-anormal
                    end-if
                else
+               if fd-status-inativo then
+                   display "Aluno inativo, nao e possivel alterar!" at line 05 col 07
+                   accept ws-aux
+               else
       *> alterar dados do registro do arquivo
+                   perform carregar-cadastro-do-arquivo
+      *> guardando os valores antigos, antes da edição, para poder
+      *> mostrar a tela de confirmação e descobrir o que realmente mudou
+                   move ws-nome      to ws-nome-antigo
+                   move ws-endereco  to ws-endereco-antigo
+                   move ws-nome_mae  to ws-nome_mae-antigo
+                   move ws-nome_pai  to ws-nome_pai-antigo
+                   move ws-telefone  to ws-telefone-antigo
+      *> passando as disciplinas/notas já cadastradas para a tela de edição
+                   perform desmontar-notas-para-tela
+                   move ws-notas-aux to ws-notas-antigas
+                   move spaces to ws-msn
                    display tela-alterar
                    accept tela-alterar
-                   move ws-nome to fd-nome
-                   move ws-endereco to fd-endereco
-                   move ws-nome_mae to fd-nome_mae
-                   move ws-nome_pai to fd-nome_pai
-                   move ws-telefone to fd-telefone
-                   move ws-nota_1 to fd-nota_1
-                   move ws-nota_2 to fd-nota_2
-                   move ws-nota_3 to fd-nota_3
-                   move ws-nota_4 to fd-nota_4
+
+      *> validando e remontando a tabela de notas com o que foi digitado
+                   perform validar-e-montar-notas
+
+                   if ws-msn <> spaces then
+                       display ws-msn at line 17 col 07
+                       accept ws-aux
+                   else
+      *> montando a lista de campos alterados para a trilha de auditoria,
+      *> antes de mostrar a tela de confirmação com o "de/para"
+                       perform montar-campos-alterados
+                       move spaces to ws-confirmar-alteracao
+                       display tela-alterar-confirmar
+                       accept tela-alterar-confirmar
+
+                       if ws-confirmar-alteracao <> "X"
+                       and ws-confirmar-alteracao <> "x" then
+                           move "Alteracao cancelada!" to ws-msn
+                           display ws-msn at line 17 col 07
+                           accept ws-aux
+                       else
+      *> recalculando a média e a situação, pois as notas podem ter mudado
+                           perform calcular-media-situacao
       *> reecrevendo os dados no arquivo
-                   rewrite fd-cadastro
-                   if  ws-fs-arqAlunos = 0 then
-                       move "Cadastro alterado com sucesso!" to ws-msn
-                       display tela-alterar
+                           perform preparar-fd-cadastro-para-gravar
+                           rewrite fd-cadastro
+                           if  ws-fs-arqAlunos = 0 then
+                               move "Cadastro alterado com sucesso!" to ws-msn
+                               perform carregar-cadastro-do-arquivo
+      *> registrando na trilha de auditoria (ws-aud-campos já foi
+      *> montado com os campos que realmente mudaram)
+                               move "ALTERACAO"                     to ws-aud-operacao
+                               perform registrar-auditoria
+                               display tela-alterar
       *> tela por cima da tela só para a opção sair, pois estava dando erro sem sentido na localização do "ponteiro"
-      *>            display tela-alterar-sair
-      *>            accept tela-alterar-sair
-                   else
-                       move 8                                   to ws-msn-erro-ofsset
-                       move ws-fs-arqAlunos                     to ws-msn-erro-cod
-                       move "Erro ao alterar arq. arqAlunos"    to ws-msn-erro-text
-                       perform finaliza-anormal
+      *>                    display tela-alterar-sair
+      *>                    accept tela-alterar-sair
+                           else
+                               move 8                                   to ws-msn-erro-ofsset
+                               move ws-fs-arqAlunos                     to ws-msn-erro-cod
+                               move "Erro ao alterar arq. arqAlunos"    to ws-msn-erro-text
+                               perform finaliza-anormal
+                           end-if
+                       end-if
                    end-if
                end-if
+               end-if
            end-perform
            move spaces to ws-sair-alterar
            move spaces to ws-msn
@@ -740,10 +1449,144 @@
        alterar-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *> Comparar os valores antigos com os novos e montar ws-aud-campos
+      *> só com os campos que realmente mudaram nesta alteração
+      *>------------------------------------------------------------------------
+       montar-campos-alterados section.
+           move spaces to ws-aud-campos
+           move 1 to ws-ptr-aud-campos
+
+           if ws-nome <> ws-nome-antigo then
+               move "nome" to ws-aud-item
+               perform acrescentar-item-auditoria
+           end-if
+
+           if ws-endereco <> ws-endereco-antigo then
+               move "endereco" to ws-aud-item
+               perform acrescentar-item-auditoria
+           end-if
+
+           if ws-nome_mae <> ws-nome_mae-antigo
+           or ws-nome_pai <> ws-nome_pai-antigo then
+               move "pais" to ws-aud-item
+               perform acrescentar-item-auditoria
+           end-if
+
+           if ws-telefone <> ws-telefone-antigo then
+               move "telefone" to ws-aud-item
+               perform acrescentar-item-auditoria
+           end-if
+
+           if ws-notas-aux <> ws-notas-antigas then
+               move "notas" to ws-aud-item
+               perform acrescentar-item-auditoria
+           end-if
+
+           if ws-ptr-aud-campos = 1 then
+               move "nenhum campo alterado" to ws-aud-campos
+           end-if
+           .
+       montar-campos-alterados-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Acrescentar mais um nome de campo em ws-aud-campos, separando por
+      *> vírgula os que já foram colocados antes
+      *>------------------------------------------------------------------------
+       acrescentar-item-auditoria section.
+           if ws-ptr-aud-campos = 1 then
+               string ws-aud-item delimited by space
+                   into ws-aud-campos
+                   with pointer ws-ptr-aud-campos
+               end-string
+           else
+               string ","         delimited by size
+                      ws-aud-item  delimited by space
+                   into ws-aud-campos
+                   with pointer ws-ptr-aud-campos
+               end-string
+           end-if
+           .
+       acrescentar-item-auditoria-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Buscar um aluno pelo nome (ou parte do nome) usando a chave
+      *> alternada fd-nome; se mais de um aluno bater com o nome, o
+      *> usuário navega um a um (tela-consulta-indexada) e marca "Sair"
+      *> no que ele quer alterar, do mesmo jeito que a consulta por nome
+      *>------------------------------------------------------------------------
+       buscar-aluno-por-nome section.
+           move spaces to ws-nome-busca
+           display tela-consulta-cadastro-nome
+           accept tela-consulta-cadastro-nome
+           perform calcular-tamanho-busca
+           move "N" to ws-nome-encontrado
+           move space to ws-selecionar-aluno
+
+           if ws-tam-nome-busca = 0 then
+               move 23 to ws-fs-arqAlunos
+           else
+               move ws-nome-busca to fd-nome
+               start arqAlunos key is not less than fd-nome
+               if ws-fs-arqAlunos = 0 then
+                   perform until ws-fs-arqAlunos <> 0
+                   or ws-selecionar-aluno = "x"
+                   or ws-selecionar-aluno = "X"
+                       read arqAlunos next
+                       if ws-fs-arqAlunos = 0 then
+                           if fd-nome (1:ws-tam-nome-busca)
+                              = ws-nome-busca (1:ws-tam-nome-busca) then
+      *> aluno inativo (exclusão lógica) é pulado, sem interromper a
+      *> navegação pelos demais alunos que batem com o nome buscado
+                               if fd-status-ativo then
+                                   move "S" to ws-nome-encontrado
+                                   perform carregar-cadastro-do-arquivo
+                                   move spaces to ws-sair-consulta-indexada
+                                   display tela-consulta-indexada
+                                   accept tela-consulta-indexada
+                                   move ws-sair-consulta-indexada
+                                       to ws-selecionar-aluno
+                               end-if
+                           else
+                               move 10 to ws-fs-arqAlunos
+                           end-if
+                       end-if
+                   end-perform
+               end-if
+
+               if ws-nome-encontrado <> "S"
+               or (ws-selecionar-aluno <> "X"
+                   and ws-selecionar-aluno <> "x") then
+                   move 23 to ws-fs-arqAlunos
+               else
+                   move 0 to ws-fs-arqAlunos
+               end-if
+           end-if
+           .
+       buscar-aluno-por-nome-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Calcular o tamanho (sem os espaços à direita) do nome/parte de
+      *> nome informado para a busca por nome
+      *>------------------------------------------------------------------------
+       calcular-tamanho-busca section.
+           move 40 to ws-tam-nome-busca
+           perform until ws-tam-nome-busca = 0
+           or ws-nome-busca (ws-tam-nome-busca:1) <> space
+               subtract 1 from ws-tam-nome-busca
+           end-perform
+           .
+       calcular-tamanho-busca-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *> Deletar dados do arquivo
       *>------------------------------------------------------------------------
        deletar section.
+           perform verificar-backup-diario
            perform until ws-sair-deletar = "x"
            or ws-sair-alterar = "X"
                move spaces to ws-sair-deletar
@@ -753,12 +1596,31 @@
                display tela-deletar
                accept tela-deletar
                move ws-cod to fd-cod
-      *> apagando os dados do cadastro do código informado
-               delete arqAlunos
+      *> lendo o registro para poder marcá-lo como inativo (exclusão lógica)
+               read arqAlunos
                if  ws-fs-arqAlunos = 0 then
-                   move "Aluno apagado com sucesso!" to ws-msn
-                   display tela-deletar
-                   accept tela-deletar
+                   if fd-status-inativo then
+                       move "Aluno ja esta inativo!" to ws-msn
+                       accept ws-aux
+                   else
+      *> marcando o registro como inativo em vez de apagá-lo do arquivo
+                       move "INATIVO" to fd-status
+                       rewrite fd-cadastro
+                       if ws-fs-arqAlunos = 0 then
+                           move "Aluno inativado com sucesso!" to ws-msn
+      *> registrando na trilha de auditoria
+                           move "EXCLUSAO"                    to ws-aud-operacao
+                           move "status (ativo -> inativo)"   to ws-aud-campos
+                           perform registrar-auditoria
+                           display tela-deletar
+                           accept tela-deletar
+                       else
+                           move 9                                   to ws-msn-erro-ofsset
+                           move ws-fs-arqAlunos                     to ws-msn-erro-cod
+                           move "Erro ao apagar arq. arqAlunos"     to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
                else
                    if ws-fs-arqAlunos = 23 then
                        move "Data informada invalida!" to ws-msn
@@ -775,6 +1637,54 @@
        deletar-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *> Consultar (e, se for o caso, reativar) os alunos marcados como
+      *> inativos, lendo o arquivo do começo ao fim
+      *>------------------------------------------------------------------------
+       consulta-inativos section.
+           move spaces to ws-sair-consulta-inativos
+           move low-values to fd-cod
+           start arqAlunos key is not less than fd-cod
+           perform until ws-sair-consulta-inativos = "x"
+           or ws-sair-consulta-inativos = "X"
+           or ws-fs-arqAlunos = 10
+               move spaces to ws-reativar-aluno
+               move spaces to ws-sequencial-proximo
+               read arqAlunos next
+               if ws-fs-arqAlunos = 0 then
+                   if fd-status-inativo then
+                       perform carregar-cadastro-do-arquivo
+                       display tela-consulta-inativos
+                       accept tela-consulta-inativos
+                       if ws-reativar-aluno = "X"
+                       or ws-reativar-aluno = "x" then
+                           move "ATIVO" to fd-status
+                           rewrite fd-cadastro
+                           if ws-fs-arqAlunos = 0 then
+                               move "ATIVACAO"                        to ws-aud-operacao
+                               move "status (inativo -> ativo)"       to ws-aud-campos
+                               perform registrar-auditoria
+                           else
+                               move 14                                  to ws-msn-erro-ofsset
+                               move ws-fs-arqAlunos                     to ws-msn-erro-cod
+                               move "Erro ao reativar arq. arqAlunos"   to ws-msn-erro-text
+                               perform finaliza-anormal
+                           end-if
+                       end-if
+                   end-if
+               else
+                   if ws-fs-arqAlunos <> 10 then
+                       move 15                                  to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                     to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqAlunos"        to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+           end-perform
+           .
+       consulta-inativos-exit.
+           exit.
+
 
       *>------------------------------------------------------------------------
       *> Buscar proximo indice do aluno
@@ -795,6 +1705,88 @@
        buscar-prox-cod-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *> Verificar se já foi feito o backup diário de arqAlunos; se ainda
+      *> não foi feito hoje, fazer agora, antes de liberar a alteração
+      *> ou a exclusão de cadastros
+      *>------------------------------------------------------------------------
+       verificar-backup-diario section.
+           move zero to ws-data-ultimo-backup
+           open input arqControleBackup
+           if ws-fs-arqControleBackup = 00 then
+               read arqControleBackup
+                   at end
+                       move zero to ws-data-ultimo-backup
+                   not at end
+                       move rl-controle-backup to ws-data-ultimo-backup
+               end-read
+               close arqControleBackup
+           end-if
+
+           accept ws-data-backup from date yyyymmdd
+
+           if ws-data-ultimo-backup <> ws-data-backup then
+               perform realizar-backup-diario
+           end-if
+           .
+       verificar-backup-diario-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Copiar os registros de arqAlunos para um arquivo de backup datado
+      *> e atualizar o controle com a data do backup feito hoje
+      *>------------------------------------------------------------------------
+       realizar-backup-diario section.
+           string "arqAlunos_"     delimited by size
+                  ws-data-backup   delimited by size
+                  ".bak"           delimited by size
+               into ws-nome-backup
+           end-string
+
+           open output arqBackup
+           if ws-fs-arqBackup <> 00 then
+               move 16                                   to ws-msn-erro-ofsset
+               move ws-fs-arqBackup                      to ws-msn-erro-cod
+               move "Erro ao abrir arq. backup"          to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move low-values to fd-cod
+           start arqAlunos key is not less than fd-cod
+           if ws-fs-arqAlunos <> 00
+           and ws-fs-arqAlunos <> 23 then
+               move 17                                   to ws-msn-erro-ofsset
+               move ws-fs-arqAlunos                      to ws-msn-erro-cod
+               move "Erro ao posicionar arq. arqAlunos"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform until ws-fs-arqAlunos = 10
+               read arqAlunos next
+               if ws-fs-arqAlunos = 00 then
+                   move spaces to rl-backup
+                   move fd-cadastro to rl-backup
+                   write rl-backup
+               else
+                   if ws-fs-arqAlunos <> 10 then
+                       move 18                                to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                   to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqAlunos"      to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+           end-perform
+
+           close arqBackup
+
+      *> gravando a data do backup feito hoje no arquivo de controle
+           open output arqControleBackup
+           move ws-data-backup to rl-controle-backup
+           write rl-controle-backup
+           close arqControleBackup
+           .
+       realizar-backup-diario-exit.
+           exit.
 
       *>------------------------------------------------------------------------
       *> Finalização  Anormal
@@ -819,6 +1811,14 @@
                move "Erro ao fechar arq. arqAlunos " to ws-msn-erro-text
                perform finaliza-anormal
            end-if
+
+           close arqAuditoria
+           if ws-fs-arqAuditoria <> 0 then
+               move 13                                     to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                     to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqAuditoria "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
            stop run
            .
        finaliza-exit.
