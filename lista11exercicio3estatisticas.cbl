@@ -0,0 +1,308 @@
+       $set sourceformat"free"
+     *>----Divisão de identificação do programa
+       Identification Division.
+       Program-id. "lista11exercicio3estatisticas".
+       Author. "Julia Krüger".
+       Installation. "PC".
+       Date-written. 09/08/2026.
+       Date-compiled. 09/08/2026.
+
+     *>----Divisão para configuração do ambiente
+       Environment Division.
+       Configuration Section.
+           special-names. decimal-point is comma.
+
+     *>----Declaração dos recursos externos
+       Input-output Section.
+       File-control.
+           select arqAlunos assign to "arqAlunos.txt"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-cod
+           alternate record key is fd-nome with duplicates
+           file status is ws-fs-arqAlunos.
+
+           select arqEstatisticas assign to "estatisticasTurma.txt"
+           organization is line sequential
+           file status is ws-fs-arqEstatisticas.
+
+       I-O-Control.
+
+
+     *>----Declaração de variáveis
+       Data Division.
+
+     *>----Variáveis de arquivos
+       File Section.
+       fd arqAlunos.
+           copy CADASTRO.
+
+       fd arqEstatisticas.
+       01 rl-linha                                 pic x(80).
+
+     *>----Variáveis de trabalho
+       Working-storage Section.
+
+     *> variáveis de file status
+       77 ws-fs-arqAlunos                          pic 9(02).
+       77 ws-fs-arqEstatisticas                    pic 9(02).
+
+     *> contadores gerais da turma (só alunos ativos entram na apuração)
+       77 ws-qtd-alunos                            pic 9(04) value zero.
+       77 ws-qtd-aprovados                         pic 9(04) value zero.
+       77 ws-qtd-reprovados                        pic 9(04) value zero.
+       77 ws-qtd-sem-notas                         pic 9(04) value zero.
+
+     *> estatísticas sobre as notas individuais (todas as disciplinas de
+     *> todos os alunos, já que agora a quantidade de disciplinas varia)
+       77 ws-idx-nota                              pic 9(01).
+       77 ws-qtd-notas-turma                       pic 9(05) value zero.
+       77 ws-soma-notas-turma                      pic 9(07)v99 value zero.
+       77 ws-menor-nota-turma                      pic 9(02)v99 value 10.
+       77 ws-maior-nota-turma                      pic 9(02)v99 value zero.
+       77 ws-media-notas-turma                     pic 9(02)v99 value zero.
+
+     *> linhas do relatório de estatísticas
+       01 ws-linha-01.
+           05 filler                               pic x(25) value spaces.
+           05 filler                               pic x(30) value
+               "Estatisticas da Turma".
+
+       01 ws-linha-02.
+           05 filler                               pic x(20) value
+               "Alunos ativos.......: ".
+           05 ws-lin-qtd-alunos                    pic zzz9.
+
+       01 ws-linha-03.
+           05 filler                               pic x(20) value
+               "Aprovados...........: ".
+           05 ws-lin-qtd-aprovados                 pic zzz9.
+
+       01 ws-linha-04.
+           05 filler                               pic x(20) value
+               "Reprovados..........: ".
+           05 ws-lin-qtd-reprovados                pic zzz9.
+
+       01 ws-linha-04b.
+           05 filler                               pic x(20) value
+               "Sem notas lancadas..: ".
+           05 ws-lin-qtd-sem-notas                 pic zzz9.
+
+       01 ws-linha-05.
+           05 filler                               pic x(20) value
+               "Notas lancadas......: ".
+           05 ws-lin-qtd-notas                     pic zzzz9.
+
+       01 ws-linha-06.
+           05 filler                               pic x(20) value
+               "Menor nota..........: ".
+           05 ws-lin-menor-nota                    pic z9,99.
+
+       01 ws-linha-07.
+           05 filler                               pic x(20) value
+               "Maior nota..........: ".
+           05 ws-lin-maior-nota                    pic z9,99.
+
+       01 ws-linha-08.
+           05 filler                               pic x(20) value
+               "Media da turma......: ".
+           05 ws-lin-media-notas                   pic z9,99.
+
+     *> variáveis de erro de file status
+       01 ws-msn-erro.
+           05 ws-msn-erro-ofsset                   pic 9(04).
+           05 filler                               pic x(01) value "-".
+           05 ws-msn-erro-cod                      pic 9(02).
+           05 filler                               pic x(01) value space.
+           05 ws-msn-erro-text                     pic x(42).
+
+     *>----Variáveis para comunicação entre programas
+       Linkage Section.
+
+     *>Declaração do corpo do programa
+       Procedure Division.
+
+           perform inicializa.
+           perform apurar-estatisticas.
+           perform imprimir-estatisticas.
+           perform finaliza.
+
+     *>------------------------------------------------------------------------
+     *> Section para abrir os arquivos
+     *>------------------------------------------------------------------------
+       inicializa section.
+           open input arqAlunos
+           if ws-fs-arqAlunos <> 00 then
+               move 1                                   to ws-msn-erro-ofsset
+               move ws-fs-arqAlunos                     to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAlunos"      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqEstatisticas
+           if ws-fs-arqEstatisticas <> 00 then
+               move 2                                        to ws-msn-erro-ofsset
+               move ws-fs-arqEstatisticas                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. estatisticasTurma"   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+     *>------------------------------------------------------------------------
+     *> Ler arqAlunos do começo ao fim e apurar as estatísticas da turma
+     *> (só os alunos ativos entram na apuração)
+     *>------------------------------------------------------------------------
+       apurar-estatisticas section.
+           move low-values to fd-cod
+           start arqAlunos key is not less than fd-cod
+           if ws-fs-arqAlunos <> 00
+           and ws-fs-arqAlunos <> 23 then
+               move 3                                   to ws-msn-erro-ofsset
+               move ws-fs-arqAlunos                     to ws-msn-erro-cod
+               move "Erro ao posicionar arq. arqAlunos" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform until ws-fs-arqAlunos = 10
+               read arqAlunos next
+               if ws-fs-arqAlunos = 00 then
+                   if fd-status-ativo then
+                       perform apurar-aluno
+                   end-if
+               else
+                   if ws-fs-arqAlunos <> 10 then
+                       move 4                                to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                  to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqAlunos"     to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+           end-perform
+           .
+       apurar-estatisticas-exit.
+           exit.
+
+     *>------------------------------------------------------------------------
+     *> Somar um aluno ativo às estatísticas gerais da turma
+     *>------------------------------------------------------------------------
+       apurar-aluno section.
+           add 1 to ws-qtd-alunos
+      *> fd-situacao fica em branco enquanto o aluno ainda não tem
+      *> nenhuma nota lançada; esse caso não é reprovado nem aprovado,
+      *> então é contado à parte para não inflar os reprovados
+           if fd-situacao = "APROVADO" then
+               add 1 to ws-qtd-aprovados
+           else
+               if fd-situacao = "REPROVADO" then
+                   add 1 to ws-qtd-reprovados
+               else
+                   add 1 to ws-qtd-sem-notas
+               end-if
+           end-if
+
+           move 1 to ws-idx-nota
+           perform until ws-idx-nota > fd-qtd-notas
+               add 1 to ws-qtd-notas-turma
+               add fd-nota (ws-idx-nota) to ws-soma-notas-turma
+               if fd-nota (ws-idx-nota) < ws-menor-nota-turma then
+                   move fd-nota (ws-idx-nota) to ws-menor-nota-turma
+               end-if
+               if fd-nota (ws-idx-nota) > ws-maior-nota-turma then
+                   move fd-nota (ws-idx-nota) to ws-maior-nota-turma
+               end-if
+               add 1 to ws-idx-nota
+           end-perform
+           .
+       apurar-aluno-exit.
+           exit.
+
+     *>------------------------------------------------------------------------
+     *> Escrever o relatório de estatísticas da turma
+     *>------------------------------------------------------------------------
+       imprimir-estatisticas section.
+           if ws-qtd-notas-turma > zero then
+               compute ws-media-notas-turma rounded =
+                   ws-soma-notas-turma / ws-qtd-notas-turma
+           else
+               move zero to ws-menor-nota-turma
+               move zero to ws-media-notas-turma
+           end-if
+
+           move ws-qtd-alunos          to ws-lin-qtd-alunos
+           move ws-qtd-aprovados       to ws-lin-qtd-aprovados
+           move ws-qtd-reprovados      to ws-lin-qtd-reprovados
+           move ws-qtd-sem-notas       to ws-lin-qtd-sem-notas
+           move ws-qtd-notas-turma     to ws-lin-qtd-notas
+           move ws-menor-nota-turma    to ws-lin-menor-nota
+           move ws-maior-nota-turma    to ws-lin-maior-nota
+           move ws-media-notas-turma   to ws-lin-media-notas
+
+           move ws-linha-01 to rl-linha
+           write rl-linha
+           move spaces to rl-linha
+           write rl-linha
+           move ws-linha-02 to rl-linha
+           write rl-linha
+           move ws-linha-03 to rl-linha
+           write rl-linha
+           move ws-linha-04 to rl-linha
+           write rl-linha
+           move ws-linha-04b to rl-linha
+           write rl-linha
+           move spaces to rl-linha
+           write rl-linha
+           move ws-linha-05 to rl-linha
+           write rl-linha
+           move ws-linha-06 to rl-linha
+           write rl-linha
+           move ws-linha-07 to rl-linha
+           write rl-linha
+           move ws-linha-08 to rl-linha
+           write rl-linha
+
+           if ws-fs-arqEstatisticas <> 0 then
+               move 5                                        to ws-msn-erro-ofsset
+               move ws-fs-arqEstatisticas                    to ws-msn-erro-cod
+               move "Erro ao escrever arq. estatisticasTurma" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       imprimir-estatisticas-exit.
+           exit.
+
+     *>------------------------------------------------------------------------
+     *> Finalização  Anormal
+     *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display ws-msn-erro
+           stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+     *>------------------------------------------------------------------------
+     *> Finalização  Normal
+     *>------------------------------------------------------------------------
+       finaliza section.
+           close arqAlunos
+           if ws-fs-arqAlunos <> 0 then
+               move 6                                   to ws-msn-erro-ofsset
+               move ws-fs-arqAlunos                     to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqAlunos"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqEstatisticas
+           if ws-fs-arqEstatisticas <> 0 then
+               move 7                                        to ws-msn-erro-ofsset
+               move ws-fs-arqEstatisticas                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. estatisticasTurma"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           stop run
+           .
+       finaliza-exit.
+           exit.
