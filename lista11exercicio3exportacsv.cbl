@@ -0,0 +1,266 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       Identification Division.
+       Program-id. "lista11exercicio3exportacsv".
+       Author. "Julia Krüger".
+       Installation. "PC".
+       Date-written. 09/08/2026.
+       Date-compiled. 09/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       Environment Division.
+       Configuration Section.
+           special-names. decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       Input-output Section.
+       File-control.
+           select arqAlunos assign to "arqAlunos.txt"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-cod
+           alternate record key is fd-nome with duplicates
+           file status is ws-fs-arqAlunos.
+
+           select arqAlunosExport assign to "arqAlunosExport.csv"
+           organization is line sequential
+           file status is ws-fs-arqExport.
+
+       I-O-Control.
+
+
+      *>----Declaração de variáveis
+       Data Division.
+
+      *>----Variáveis de arquivos
+       File Section.
+       fd arqAlunos.
+           copy CADASTRO.
+
+       fd arqAlunosExport.
+       01 rl-linha-csv                             pic x(200).
+
+      *>----Variáveis de trabalho
+       Working-storage Section.
+
+      *> variáveis de file status
+       77 ws-fs-arqAlunos                          pic 9(02).
+       77 ws-fs-arqExport                          pic 9(02).
+
+      *> variáveis auxiliares para montar a linha do csv
+       77 ws-tam-nome                              pic 9(02).
+       77 ws-cod-edit                              pic 999.
+       77 ws-idx-nota                              pic 9(01).
+       77 ws-nota-edit                             pic 99,99.
+       77 ws-disciplina-edit                       pic x(10).
+       77 ws-tam-disciplina                        pic 9(02).
+       77 ws-ptr-csv                               pic 9(03) value 1.
+      *> aspas usadas para proteger campos que podem conter vírgula
+      *> (ws-nota-edit tem vírgula decimal neste locale)
+       77 ws-aspas                                 pic x(01) value x"22".
+
+      *> variáveis de erro de file status
+       01 ws-msn-erro.
+           05 ws-msn-erro-ofsset                   pic 9(04).
+           05 filler                               pic x(01) value "-".
+           05 ws-msn-erro-cod                      pic 9(02).
+           05 filler                               pic x(01) value space.
+           05 ws-msn-erro-text                     pic x(42).
+
+      *>----Variáveis para comunicação entre programas
+       Linkage Section.
+
+      *>Declaração do corpo do programa
+       Procedure Division.
+
+           perform inicializa.
+           perform exportar-alunos.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *> Section para abrir os arquivos
+      *>------------------------------------------------------------------------
+       inicializa section.
+           open input arqAlunos
+           if ws-fs-arqAlunos <> 00 then
+               move 1                                   to ws-msn-erro-ofsset
+               move ws-fs-arqAlunos                     to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAlunos"      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqAlunosExport
+           if ws-fs-arqExport <> 00 then
+               move 2                                        to ws-msn-erro-ofsset
+               move ws-fs-arqExport                          to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAlunosExport"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *> escrevendo a primeira linha do csv com o nome das colunas
+      *> (até 6 pares disciplina/nota, um aluno pode ter menos)
+           move "cod,nome,disciplina_1,nota_1,disciplina_2,nota_2,disciplina_3,nota_3,disciplina_4,nota_4,disciplina_5,nota_5,disciplina_6,nota_6"
+               to rl-linha-csv
+           write rl-linha-csv
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Ler arqAlunos do começo ao fim e escrever uma linha do csv para
+      *> cada aluno cadastrado
+      *>------------------------------------------------------------------------
+       exportar-alunos section.
+           move low-values to fd-cod
+           start arqAlunos key is not less than fd-cod
+           if ws-fs-arqAlunos <> 00
+           and ws-fs-arqAlunos <> 23 then
+               move 3                                   to ws-msn-erro-ofsset
+               move ws-fs-arqAlunos                     to ws-msn-erro-cod
+               move "Erro ao posicionar arq. arqAlunos" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform until ws-fs-arqAlunos = 10
+               read arqAlunos next
+               if ws-fs-arqAlunos = 00 then
+      *> alunos inativos (exclusão lógica) não entram na exportação
+                   if fd-status-ativo then
+                       perform escrever-linha-csv
+                   end-if
+               else
+                   if ws-fs-arqAlunos <> 10 then
+                       move 4                                to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                  to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqAlunos"     to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+           end-perform
+           .
+       exportar-alunos-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Montar e escrever uma linha do csv para o aluno lido
+      *>------------------------------------------------------------------------
+       escrever-linha-csv section.
+           move 40 to ws-tam-nome
+           perform until ws-tam-nome = 0
+           or fd-nome (ws-tam-nome:1) <> space
+               subtract 1 from ws-tam-nome
+           end-perform
+
+           move fd-cod    to ws-cod-edit
+
+           move spaces to rl-linha-csv
+           move 1 to ws-ptr-csv
+           if ws-tam-nome = 0 then
+               string ws-cod-edit        delimited by size
+                      ","                delimited by size
+                   into rl-linha-csv
+                   with pointer ws-ptr-csv
+               end-string
+           else
+               string ws-cod-edit                       delimited by size
+                      ","                                delimited by size
+                      fd-nome (1:ws-tam-nome)            delimited by size
+                      ","                                delimited by size
+                   into rl-linha-csv
+                   with pointer ws-ptr-csv
+               end-string
+           end-if
+
+      *> acrescentando um par disciplina/nota por coluna, uma coluna
+      *> vazia para as disciplinas que esse aluno não cursa
+           move 1 to ws-idx-nota
+           perform until ws-idx-nota > 6
+               if ws-idx-nota <= fd-qtd-notas then
+                   move fd-disciplina (ws-idx-nota) to ws-disciplina-edit
+                   move fd-nota (ws-idx-nota)       to ws-nota-edit
+                   perform trimar-disciplina-edit
+      *> a nota vai entre aspas porque, com decimal-point is comma, o
+      *> valor editado contém uma vírgula literal (ex.: "07,50"), que
+      *> senão seria confundida com o separador de colunas do csv
+                   string ws-disciplina-edit (1:ws-tam-disciplina) delimited by size
+                          ","                                delimited by size
+                          ws-aspas                           delimited by size
+                          ws-nota-edit                       delimited by size
+                          ws-aspas                           delimited by size
+                       into rl-linha-csv
+                       with pointer ws-ptr-csv
+                   end-string
+               else
+                   string "," delimited by size
+                       into rl-linha-csv
+                       with pointer ws-ptr-csv
+                   end-string
+               end-if
+               if ws-idx-nota < 6 then
+                   string "," delimited by size
+                       into rl-linha-csv
+                       with pointer ws-ptr-csv
+                   end-string
+               end-if
+               add 1 to ws-idx-nota
+           end-perform
+
+           write rl-linha-csv
+           if ws-fs-arqExport <> 0 then
+               move 5                                        to ws-msn-erro-ofsset
+               move ws-fs-arqExport                          to ws-msn-erro-cod
+               move "Erro ao escrever arq. arqAlunosExport"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       escrever-linha-csv-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Calcular o tamanho (sem os espaços à direita) do código da
+      *> disciplina que está sendo colocada na linha do csv
+      *>------------------------------------------------------------------------
+       trimar-disciplina-edit section.
+           move 10 to ws-tam-disciplina
+           perform until ws-tam-disciplina = 0
+           or ws-disciplina-edit (ws-tam-disciplina:1) <> space
+               subtract 1 from ws-tam-disciplina
+           end-perform
+           .
+       trimar-disciplina-edit-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display ws-msn-erro
+           stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Finalização  Normal
+      *>------------------------------------------------------------------------
+       finaliza section.
+           close arqAlunos
+           if ws-fs-arqAlunos <> 0 then
+               move 6                                   to ws-msn-erro-ofsset
+               move ws-fs-arqAlunos                     to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqAlunos"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqAlunosExport
+           if ws-fs-arqExport <> 0 then
+               move 7                                        to ws-msn-erro-ofsset
+               move ws-fs-arqExport                          to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqAlunosExport"    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           stop run
+           .
+       finaliza-exit.
+           exit.
