@@ -0,0 +1,274 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       Identification Division.
+       Program-id. "lista11exercicio3relatorioturma".
+       Author. "Julia Krüger".
+       Installation. "PC".
+       Date-written. 09/08/2026.
+       Date-compiled. 09/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       Environment Division.
+       Configuration Section.
+           special-names. decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       Input-output Section.
+       File-control.
+           select arqAlunos assign to "arqAlunos.txt"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-cod
+           alternate record key is fd-nome with duplicates
+           file status is ws-fs-arqAlunos.
+
+           select ws-arq-ordenacao assign to "wsordturma.tmp".
+
+           select arqRelatorio assign to "relatorioTurma.txt"
+           organization is line sequential
+           file status is ws-fs-arqRelatorio.
+
+       I-O-Control.
+
+
+      *>----Declaração de variáveis
+       Data Division.
+
+      *>----Variáveis de arquivos
+       File Section.
+       fd arqAlunos.
+           copy CADASTRO.
+
+      *> arquivo de trabalho usado só para ordenar os alunos por nome
+       sd ws-arq-ordenacao.
+       01 sd-registro.
+           05 sd-nome                              pic x(40).
+           05 sd-cod                               pic 9(03).
+           05 sd-telefone                          pic x(13).
+           05 sd-media                             pic 9(02)v99.
+           05 sd-situacao                          pic x(09).
+
+       fd arqRelatorio.
+       01 rl-linha                                 pic x(80).
+
+      *>----Variáveis de trabalho
+       Working-storage Section.
+
+      *> variáveis de file status
+       77 ws-fs-arqAlunos                          pic 9(02).
+       77 ws-fs-arqRelatorio                        pic 9(02).
+
+      *> contadores de paginação do relatório
+       77 ws-linhas-pagina                         pic 9(02) value zero.
+       77 ws-numero-pagina                         pic 9(03) value zero.
+       77 ws-max-linhas                            pic 9(02) value 50.
+       77 ws-aux-fim-ordenacao                     pic x(01) value "N".
+
+      *> linha de cabeçalho do relatório
+       01 ws-cabecalho-1.
+           05 filler                               pic x(29) value spaces.
+           05 filler                               pic x(22) value
+               "Relatorio da Turma".
+           05 filler                               pic x(19) value spaces.
+           05 filler                               pic x(06) value "Pag.: ".
+           05 ws-cab-pagina                        pic zz9.
+
+       01 ws-cabecalho-2.
+           05 filler                               pic x(01) value spaces.
+           05 filler                               pic x(04) value "Cod".
+           05 filler                               pic x(03) value spaces.
+           05 filler                               pic x(40) value "Nome".
+           05 filler                               pic x(14) value "Telefone".
+           05 filler                               pic x(07) value "Media".
+           05 filler                               pic x(09) value "Situacao".
+
+       01 ws-linha-detalhe.
+           05 ws-det-cod                           pic zz9.
+           05 filler                               pic x(03) value spaces.
+           05 ws-det-nome                          pic x(40).
+           05 ws-det-telefone                      pic x(14).
+           05 ws-det-media                         pic z9,99.
+           05 filler                               pic x(02) value spaces.
+           05 ws-det-situacao                      pic x(09).
+
+      *> variáveis de erro de file status
+       01 ws-msn-erro.
+           05 ws-msn-erro-ofsset                   pic 9(04).
+           05 filler                               pic x(01) value "-".
+           05 ws-msn-erro-cod                      pic 9(02).
+           05 filler                               pic x(01) value space.
+           05 ws-msn-erro-text                     pic x(42).
+
+      *>----Variáveis para comunicação entre programas
+       Linkage Section.
+
+      *>Declaração do corpo do programa
+       Procedure Division.
+
+           perform inicializa.
+           perform gerar-relatorio.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *> Section para abrir o arquivo de relatório
+      *>------------------------------------------------------------------------
+       inicializa section.
+           open output arqRelatorio
+           if ws-fs-arqRelatorio <> 00 then
+               move 1                                     to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorio                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. relatorioTurma"   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Ordenar os alunos por nome e imprimir o relatório
+      *>------------------------------------------------------------------------
+       gerar-relatorio section.
+           sort ws-arq-ordenacao
+               on ascending key sd-nome
+               input procedure is carregar-ordenacao
+               output procedure is imprimir-ordenacao
+           .
+       gerar-relatorio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Ler arqAlunos do começo ao fim e jogar os dados que interessam
+      *> ao relatório dentro do arquivo de ordenação
+      *>------------------------------------------------------------------------
+       carregar-ordenacao section.
+           open input arqAlunos
+           if ws-fs-arqAlunos <> 00 then
+               move 2                                   to ws-msn-erro-ofsset
+               move ws-fs-arqAlunos                     to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAlunos"      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move low-values to fd-cod
+           start arqAlunos key is not less than fd-cod
+           if ws-fs-arqAlunos <> 00
+           and ws-fs-arqAlunos <> 23 then
+               move 3                                   to ws-msn-erro-ofsset
+               move ws-fs-arqAlunos                     to ws-msn-erro-cod
+               move "Erro ao posicionar arq. arqAlunos" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform until ws-fs-arqAlunos = 10
+               read arqAlunos next
+               if ws-fs-arqAlunos = 00 then
+      *> alunos inativos (exclusão lógica) não entram na listagem
+                   if fd-status-ativo then
+                       move fd-nome                         to sd-nome
+                       move fd-cod                          to sd-cod
+                       move fd-telefone                     to sd-telefone
+                       move fd-media                        to sd-media
+                       move fd-situacao                     to sd-situacao
+                       release sd-registro
+                   end-if
+               else
+                   if ws-fs-arqAlunos <> 10 then
+                       move 4                                to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                  to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqAlunos"     to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+           end-perform
+
+           close arqAlunos
+           .
+       carregar-ordenacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Devolver os registros já ordenados por nome e imprimir a listagem
+      *>------------------------------------------------------------------------
+       imprimir-ordenacao section.
+           move zero to ws-linhas-pagina
+           move zero to ws-numero-pagina
+           move "N" to ws-aux-fim-ordenacao
+
+           perform until ws-aux-fim-ordenacao = "S"
+               return ws-arq-ordenacao
+                   at end
+                       move "S" to ws-aux-fim-ordenacao
+               end-return
+
+               if ws-aux-fim-ordenacao <> "S" then
+                   if ws-linhas-pagina = zero
+                   or ws-linhas-pagina >= ws-max-linhas then
+                       perform imprimir-cabecalho
+                   end-if
+                   perform imprimir-detalhe
+               end-if
+           end-perform
+           .
+       imprimir-ordenacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Imprimir o cabeçalho de uma nova página do relatório
+      *>------------------------------------------------------------------------
+       imprimir-cabecalho section.
+           add 1 to ws-numero-pagina
+           move ws-numero-pagina to ws-cab-pagina
+           move ws-cabecalho-1 to rl-linha
+           write rl-linha
+           move ws-cabecalho-2 to rl-linha
+           write rl-linha
+           move spaces to rl-linha
+           write rl-linha
+           move 3 to ws-linhas-pagina
+           .
+       imprimir-cabecalho-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Imprimir uma linha de detalhe (um aluno) do relatório
+      *>------------------------------------------------------------------------
+       imprimir-detalhe section.
+           move spaces to ws-linha-detalhe
+           move sd-cod        to ws-det-cod
+           move sd-nome       to ws-det-nome
+           move sd-telefone   to ws-det-telefone
+           move sd-media      to ws-det-media
+           move sd-situacao   to ws-det-situacao
+           move ws-linha-detalhe to rl-linha
+           write rl-linha
+           add 1 to ws-linhas-pagina
+           .
+       imprimir-detalhe-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display ws-msn-erro
+           stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Finalização  Normal
+      *>------------------------------------------------------------------------
+       finaliza section.
+           close arqRelatorio
+           if ws-fs-arqRelatorio <> 0 then
+               move 5                                     to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorio                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. relatorioTurma"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           stop run
+           .
+       finaliza-exit.
+           exit.
